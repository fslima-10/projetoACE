@@ -1,5 +1,11 @@
        01  BILL.
            03  BillNumber                   PIC X(5).
+           03  BillSeqNo                    PIC 9(02).
+           03  BillMoreFlag                 PIC X(01).
+           03  BillType                     PIC X(01).
+               88  BILL-TYPE-SALE                   VALUE 'S'.
+               88  BILL-TYPE-RETURN                 VALUE 'R'.
+           03  OrigBillNumber               PIC X(5).
            03  BillDate                     PIC X(10).
            03  CachierId                    PIC X(6).
            03  CUSTLastName                 PIC X(6).
@@ -14,10 +20,16 @@
            03  TotalItemPurchased           PIC 9(3).
            03  Purchase OCCURS 0 TO 10 TIMES
                DEPENDING ON TotalItemPurchased.
+             04  SKU                        PIC X(8).
              04  Category                   PIC X(8).
              04  ProductName                PIC X(8).
              04  UnitPrice                  PIC 9(4).
              04  Quantity                   PIC 9(2).
            03  paymentType                  PIC X(10).
+           03  PaymentCount                 PIC 9(1).
+           03  PaymentDetail OCCURS 0 TO 5 TIMES
+               DEPENDING ON PaymentCount.
+             04  PayType                    PIC X(10).
+             04  PayAmount                  PIC 9(6)V99.
 
 
