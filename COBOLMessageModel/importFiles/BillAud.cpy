@@ -0,0 +1,25 @@
+      *****************************************************************
+      *  BILLAUD.CPY
+      *  Before/after audit record written by BILLAUD0 whenever a
+      *  resubmitted BillNumber shows up with a different Purchase
+      *  table, UnitPrice, or Quantity than the image on file.  Each
+      *  change produces two records back to back: a BA-BEFORE-IMAGE
+      *  carrying what the bill looked like previously and the
+      *  cashier who keyed it, followed by a BA-AFTER-IMAGE carrying
+      *  the corrected version and the cashier who keyed the
+      *  correction.
+      *****************************************************************
+       01  BILL-AUDIT-RECORD.
+           03  BA-BILL-NUMBER               PIC X(05).
+           03  BA-AUDIT-DATE                PIC 9(08).
+           03  BA-IMAGE-TYPE                PIC X(01).
+               88  BA-BEFORE-IMAGE                  VALUE 'B'.
+               88  BA-AFTER-IMAGE                   VALUE 'A'.
+           03  BA-CACHIER-ID                PIC X(06).
+           03  BA-TOTAL-ITEMS               PIC 9(03).
+           03  BA-PURCHASE-TABLE.
+               04  BA-PURCHASE OCCURS 10 TIMES.
+                   05  BA-CATEGORY          PIC X(08).
+                   05  BA-PRODUCT-NAME      PIC X(08).
+                   05  BA-UNIT-PRICE        PIC 9(04).
+                   05  BA-QUANTITY          PIC 9(02).
