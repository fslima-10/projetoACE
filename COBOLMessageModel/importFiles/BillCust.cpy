@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  BILLCUST.CPY
+      *  Bill-to-customer linkage record written by CUSTMCH0 so that
+      *  marketing and loyalty reporting can join a bill back to a
+      *  customer master record without re-running the match logic.
+      *****************************************************************
+       01  BILL-CUSTOMER-LINK.
+           03  BCL-BILL-NUMBER              PIC X(5).
+           03  BCL-CUST-ID                  PIC X(10).
+           03  BCL-MATCH-METHOD             PIC X(01).
+               88  BCL-MATCHED-ON-MAIL              VALUE 'M'.
+               88  BCL-MATCHED-ON-MOBILE            VALUE 'P'.
+               88  BCL-MATCHED-ON-NAME-POST         VALUE 'N'.
+               88  BCL-NEW-CUSTOMER                 VALUE 'W'.
