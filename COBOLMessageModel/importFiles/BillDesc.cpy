@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  BILLDESC.CPY
+      *  Resolved product description/price-check record written by
+      *  BILLSKU0 for every Purchase line on a bill.  Ties the line
+      *  back to its bill and line number, carries the full catalog
+      *  description and category in place of the truncated bill
+      *  fields, and flags a SKU that was not on the Product Master or
+      *  a UnitPrice that does not match the catalog price.
+      *****************************************************************
+       01  BILL-PRODUCT-DESC.
+           03  PD-BILL-NUMBER               PIC X(05).
+           03  PD-LINE-SEQ                  PIC 9(05).
+           03  PD-SKU                       PIC X(08).
+           03  PD-FULL-DESCRIPTION          PIC X(30).
+           03  PD-FULL-CATEGORY             PIC X(15).
+           03  PD-CATALOG-PRICE             PIC 9(04).
+           03  PD-BILL-PRICE                PIC 9(04).
+           03  PD-SKU-NOT-FOUND-SW          PIC X(01).
+               88  PD-SKU-NOT-FOUND                 VALUE 'Y'.
+           03  PD-PRICE-MISMATCH-SW         PIC X(01).
+               88  PD-PRICE-MISMATCH                VALUE 'Y'.
