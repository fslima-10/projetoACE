@@ -0,0 +1,16 @@
+      *****************************************************************
+      *  BILLDET.CPY
+      *  Bill line-item detail record, one per item purchased.  Keyed
+      *  by BD-BILL-NUMBER/BD-LINE-SEQ so a single bill can carry any
+      *  number of lines - the 10-item OCCURS ceiling in BILL.CPY no
+      *  longer bounds how many items a bill can have once it has been
+      *  exploded out by BILLOVF0.
+      *****************************************************************
+       01  BILL-DETAIL.
+           03  BD-BILL-NUMBER               PIC X(5).
+           03  BD-LINE-SEQ                  PIC 9(5).
+           03  BD-SKU                       PIC X(8).
+           03  BD-CATEGORY                  PIC X(8).
+           03  BD-PRODUCT-NAME              PIC X(8).
+           03  BD-UNIT-PRICE                PIC 9(4).
+           03  BD-QUANTITY                  PIC 9(2).
