@@ -0,0 +1,33 @@
+      *****************************************************************
+      *  BILLHDR.CPY
+      *  Bill header record, one per BillNumber, written by BILLOVF0
+      *  once all of a bill's continuation segments (chained in the
+      *  BILL feed via BillSeqNo/BillMoreFlag) have been collapsed
+      *  into a single logical bill.  BH-TOTAL-ITEMS carries the true
+      *  item count for the bill with no 10-item ceiling; the detail
+      *  lines themselves live in BILLDET.CPY.  BH-PAYMENT-COUNT and
+      *  BH-PAYMENT-DETAIL carry forward the split-tender breakdown
+      *  from the bill's first segment (PaymentDetail is bill-level
+      *  data and identical on every physical segment) so a rolled-up
+      *  overflow bill does not lose its tender detail.
+      *****************************************************************
+       01  BILL-HEADER.
+           03  BH-BILL-NUMBER               PIC X(5).
+           03  BH-BILL-DATE                 PIC X(10).
+           03  BH-CACHIER-ID                PIC X(6).
+           03  BH-CUST-LAST-NAME            PIC X(6).
+           03  BH-CUST-FIRST-NAME           PIC X(10).
+           03  BH-CUST-ADDR1                PIC X(20).
+           03  BH-CUST-ADDR2                PIC X(10).
+           03  BH-POST-CODE                 PIC X(6).
+           03  BH-COUNTRY                   PIC X(8).
+           03  BH-MAIL                      PIC X(20).
+           03  BH-MOBILE                    PIC X(10).
+           03  BH-DOB                       PIC X(8).
+           03  BH-TOTAL-ITEMS               PIC 9(5).
+           03  BH-PAYMENT-TYPE              PIC X(10).
+           03  BH-PAYMENT-COUNT             PIC 9(1).
+           03  BH-PAYMENT-DETAIL OCCURS 0 TO 5 TIMES
+               DEPENDING ON BH-PAYMENT-COUNT.
+               04  BH-PAY-TYPE              PIC X(10).
+               04  BH-PAY-AMOUNT            PIC 9(6)V99.
