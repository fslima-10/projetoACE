@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  BILLPREV.CPY
+      *  Prior-image master for BILLAUD0, keyed by BillNumber.  Holds
+      *  the Purchase table, UnitPrice and Quantity last seen for a
+      *  bill so a resubmission with different line items can be
+      *  detected and audited.  Fixed at 10 lines, the same cap the
+      *  original Purchase table carried, since this is a line-by-line
+      *  comparison of what changed rather than a revenue rollup.
+      *****************************************************************
+       01  PRIOR-BILL-IMAGE.
+           03  PB-BILL-NUMBER               PIC X(05).
+           03  PB-CACHIER-ID                PIC X(06).
+           03  PB-TOTAL-ITEMS               PIC 9(03).
+           03  PB-PURCHASE-TABLE.
+               04  PB-PURCHASE OCCURS 10 TIMES.
+                   05  PB-CATEGORY          PIC X(08).
+                   05  PB-PRODUCT-NAME      PIC X(08).
+                   05  PB-UNIT-PRICE        PIC 9(04).
+                   05  PB-QUANTITY          PIC 9(02).
