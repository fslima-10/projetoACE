@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  BILLSUSP.CPY
+      *  Suspense record written by BILLEDT0 for any BILL record that
+      *  fails the BillDate or DOB edit, or that fails age verification
+      *  on a restricted-category Purchase line.  Carries the full bill
+      *  image (so a clerk can see and correct the bad field) plus a
+      *  reason code identifying which edit failed.
+      *****************************************************************
+       COPY "Bill" REPLACING
+           ==BILL== BY ==SUSPENSE-BILL==
+           LEADING ==BillNumber== BY ==SB-BILL-NUMBER==
+           LEADING ==BillSeqNo== BY ==SB-BILL-SEQ-NO==
+           LEADING ==BillMoreFlag== BY ==SB-BILL-MORE-FLAG==
+           LEADING ==BILL-TYPE-SALE== BY ==SB-BILL-TYPE-SALE==
+           LEADING ==BILL-TYPE-RETURN== BY ==SB-BILL-TYPE-RETURN==
+           LEADING ==BillType== BY ==SB-BILL-TYPE==
+           LEADING ==BillDate== BY ==SB-BILL-DATE==
+           LEADING ==TotalItemPurchased== BY ==SB-TOTAL-ITEMS==
+           LEADING ==PaymentCount== BY ==SB-PAYMENT-COUNT==.
+           03  SR-REASON-CODE               PIC X(02).
+               88  SR-BAD-BILL-DATE                 VALUE 'BD'.
+               88  SR-BAD-DOB                        VALUE 'DB'.
+               88  SR-BAD-BILL-DATE-AND-DOB          VALUE 'BB'.
+               88  SR-AGE-VERIFY-FAILED              VALUE 'AG'.
