@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  CKPT.CPY
+      *  Checkpoint record for the nightly Bill import job (BILLEDT0).
+      *  Carries the last BillNumber/record count successfully posted
+      *  and whether the run that wrote it finished clean, so a
+      *  restart after an abend can resume right after the last
+      *  committed record instead of reprocessing the whole batch.
+      *****************************************************************
+       01  IMPORT-CHECKPOINT.
+           03  CK-LAST-BILL-NUMBER          PIC X(05).
+           03  CK-RECORDS-PROCESSED         PIC 9(09).
+           03  CK-RUN-STATUS                PIC X(01).
+               88  CK-RUN-IN-PROGRESS              VALUE 'I'.
+               88  CK-RUN-COMPLETE                 VALUE 'C'.
