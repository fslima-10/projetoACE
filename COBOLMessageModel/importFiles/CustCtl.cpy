@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  CUSTCTL.CPY
+      *  Single-record control file holding the next customer number
+      *  to be assigned by CUSTMCH0.  Read at start of the match job
+      *  and rewritten with the updated value when the job ends.
+      *****************************************************************
+       01  CUSTOMER-CONTROL.
+           03  CTL-NEXT-CUST-ID             PIC 9(10).
