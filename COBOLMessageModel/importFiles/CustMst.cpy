@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  CUSTMST.CPY
+      *  Customer Master record.  Keyed by CUST-ID (assigned by
+      *  CUSTMCH0 the first time a shopper is seen).  CUST-MAIL and
+      *  CUST-MOBILE are alternate keys used to recognise a repeat
+      *  customer; CUST-NAME-POST-KEY (last name + first name + post
+      *  code) is a third alternate key used as a fallback when no
+      *  mail or mobile number was captured on the bill.
+      *****************************************************************
+       01  CUSTOMER-MASTER.
+           03  CUST-ID                      PIC X(10).
+           03  CUST-MAIL                    PIC X(20).
+           03  CUST-MOBILE                  PIC X(10).
+           03  CUST-NAME-POST-KEY.
+               05  CUST-LAST-NAME           PIC X(6).
+               05  CUST-FIRST-NAME          PIC X(10).
+               05  CUST-POST-CODE           PIC X(6).
+           03  CUST-ADDR1                   PIC X(20).
+           03  CUST-ADDR2                   PIC X(10).
+           03  CUST-COUNTRY                 PIC X(8).
+           03  CUST-FIRST-BILL-DATE         PIC X(10).
+           03  CUST-LAST-BILL-DATE          PIC X(10).
+           03  CUST-VISIT-COUNT             PIC 9(5)   COMP.
