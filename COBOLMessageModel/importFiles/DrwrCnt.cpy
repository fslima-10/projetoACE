@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  DRWRCNT.CPY
+      *  Manually-keyed cash drawer count, entered by each cashier at
+      *  close of day.  One record per cashier/payment-type combination
+      *  actually counted in the drawer (cash tray, card batch slip,
+      *  gift-card log, and so on).
+      *****************************************************************
+       01  DRAWER-COUNT.
+           03  DC-CACHIER-ID                PIC X(6).
+           03  DC-PAYMENT-TYPE              PIC X(10).
+           03  DC-COUNTED-AMT               PIC 9(7)V99.
