@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  PAYEXCP.CPY
+      *  Payment exception record written by BILLPAY0 when a bill's
+      *  split-tender PaymentDetail amounts do not add up to the
+      *  bill's sale total (sum of UnitPrice * Quantity).
+      *****************************************************************
+       01  PAYMENT-EXCEPTION.
+           03  PE-BILL-NUMBER               PIC X(5).
+           03  PE-CACHIER-ID                PIC X(6).
+           03  PE-BILL-TOTAL                PIC 9(7)V99.
+           03  PE-TENDERED-TOTAL            PIC 9(7)V99.
+           03  PE-DIFFERENCE                PIC S9(7)V99.
