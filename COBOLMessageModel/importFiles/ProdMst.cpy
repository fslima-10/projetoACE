@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  PRODMST.CPY
+      *  Product Master, keyed by SKU.  Carries the full product
+      *  description and category (Category/ProductName on the bill
+      *  are PIC X(8) and have already collided across two different
+      *  SKUs under the same truncated label) plus the current catalog
+      *  price, so bill processing can pull the real description and
+      *  check the cashier-keyed UnitPrice against it.
+      *****************************************************************
+       01  PRODUCT-MASTER.
+           03  PM-SKU                       PIC X(08).
+           03  PM-FULL-DESCRIPTION          PIC X(30).
+           03  PM-FULL-CATEGORY             PIC X(15).
+           03  PM-CATALOG-PRICE             PIC 9(04).
