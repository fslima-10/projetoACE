@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  RTNMST.CPY
+      *  One record per RETURN BillNumber that has actually been
+      *  netted against its sale, keyed by RM-BILL-NUMBER (the
+      *  RETURN's own BillNumber, not the sale it refers to).
+      *  BILLRTN0 checks this file before netting a RETURN so a
+      *  RETURN resubmitted after a clerk correction (see BILLEDT0)
+      *  is recognised and not added to SM-RETURNED-AMOUNT twice.
+      *****************************************************************
+       01  RETURN-MASTER.
+           03  RM-BILL-NUMBER               PIC X(05).
+           03  RM-ORIG-BILL-NUMBER          PIC X(05).
+           03  RM-RETURN-AMOUNT             PIC 9(07)V99.
