@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  RTNNET.CPY
+      *  Netting result written by BILLRTN0 for every RETURN bill.
+      *  Carries the return's own BillNumber and the original sale it
+      *  references, the amounts on both sides, and the sale's running
+      *  net amount after this return is applied.  Flags a RETURN that
+      *  references a BillNumber not on the Sale Master, and a RETURN
+      *  that pushes the cumulative returned amount past the original
+      *  sale amount, and a RETURN that was already netted on a prior
+      *  run (resubmitted after a clerk correction) and so is not
+      *  netted a second time.
+      *****************************************************************
+       01  RETURN-NET-RECORD.
+           03  RN-BILL-NUMBER               PIC X(05).
+           03  RN-ORIG-BILL-NUMBER          PIC X(05).
+           03  RN-RETURN-AMOUNT             PIC 9(07)V99.
+           03  RN-SALE-AMOUNT               PIC 9(07)V99.
+           03  RN-NET-AMOUNT                PIC S9(07)V99.
+           03  RN-ORIG-NOT-FOUND-SW         PIC X(01).
+               88  RN-ORIG-NOT-FOUND                VALUE 'Y'.
+           03  RN-OVER-RETURN-SW            PIC X(01).
+               88  RN-OVER-RETURN                   VALUE 'Y'.
+           03  RN-ALREADY-NETTED-SW         PIC X(01).
+               88  RN-ALREADY-NETTED                VALUE 'Y'.
