@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  SALEMST.CPY
+      *  Running sale/return total for each SALE BillNumber, keyed by
+      *  BillNumber, maintained by BILLRTN0.  A SALE bill seeds the
+      *  record with its sale amount; a RETURN bill that references
+      *  it back via OrigBillNumber adds to the returned amount so
+      *  revenue/item-movement reporting is not overstated by
+      *  refunded merchandise.
+      *****************************************************************
+       01  SALE-MASTER.
+           03  SM-BILL-NUMBER               PIC X(05).
+           03  SM-SALE-AMOUNT               PIC 9(07)V99.
+           03  SM-RETURNED-AMOUNT           PIC 9(07)V99.
