@@ -0,0 +1,234 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  BILLAUD0.
+000300 AUTHOR.      R HOLLOWAY.
+000400 INSTALLATION. RETAIL SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  BILLAUD0 - BEFORE/AFTER AUDIT TRAIL FOR CORRECTED BILLS
+000900*
+001000*  WHEN A CASHIER RE-KEYS A BILL (A PRICE OVERRIDE OR A QUANTITY
+001100*  CORRECTION), THE SAME BILLNUMBER COMES THROUGH THE DAILY FEED
+001200*  A SECOND TIME WITH A DIFFERENT PURCHASE TABLE.  THIS JOB KEEPS
+001300*  A PRIOR-IMAGE MASTER OF EACH BILLNUMBER'S LAST KNOWN PURCHASE
+001400*  TABLE AND, WHENEVER A BILLNUMBER COMES BACK WITH A DIFFERENT
+001500*  CATEGORY, PRODUCTNAME, UNITPRICE OR QUANTITY ON ANY LINE,
+001600*  WRITES A BEFORE-IMAGE AUDIT RECORD (THE OLD VALUES AND WHO
+001700*  ORIGINALLY KEYED THEM) FOLLOWED BY AN AFTER-IMAGE AUDIT RECORD
+001800*  (THE NEW VALUES AND THE CASHIER WHO KEYED THE CORRECTION), THEN
+001900*  UPDATES THE PRIOR-IMAGE MASTER TO THE NEW VALUES.  THE FIRST
+002000*  TIME A BILLNUMBER IS SEEN IT SIMPLY ESTABLISHES THE BASELINE
+002100*  IMAGE -- THERE IS NOTHING TO COMPARE IT AGAINST YET.
+002200*
+002300*  NOTE - BILLPREV MUST EXIST AS AN EMPTY INDEXED FILE BEFORE THE
+002400*  FIRST RUN (STANDARD ONE-TIME VSAM/INDEXED FILE INITIALISATION).
+002500*
+002600*  MODIFICATION HISTORY
+002700*  ---------------------------------------------------------------
+002800*  DATE       INIT  DESCRIPTION
+002900*  08/09/2026 RH    ORIGINAL PROGRAM.
+002910*  08/09/2026 RH    SKIP NON-FIRST SEGMENTS OF AN OVERFLOW BILL
+002920*                   (SEE BILLOVF0); CHECK BILLPREV STATUS ON
+002930*                   WRITE/REWRITE.
+003000*****************************************************************
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER.  IBM.
+003400 OBJECT-COMPUTER.  IBM.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT BILL-IN        ASSIGN TO BILLIN
+003800                           ORGANIZATION IS LINE SEQUENTIAL.
+003900     SELECT PRIOR-MAST-FILE ASSIGN TO BILLPREV
+004000                ORGANIZATION IS INDEXED
+004100                ACCESS MODE IS DYNAMIC
+004200                RECORD KEY IS PB-BILL-NUMBER
+004300                FILE STATUS IS WS-PREVMST-STATUS.
+004400     SELECT BILL-AUD-OUT   ASSIGN TO BILLAUD
+004500                           ORGANIZATION IS LINE SEQUENTIAL.
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  BILL-IN
+004900     RECORDING MODE IS F.
+005000 COPY "Bill".
+005100 FD  PRIOR-MAST-FILE.
+005200 COPY "BillPrev".
+005300 FD  BILL-AUD-OUT
+005400     RECORDING MODE IS F.
+005500 COPY "BillAud".
+005600 WORKING-STORAGE SECTION.
+005700 01  WS-PREVMST-STATUS            PIC X(02).
+005800     88  WS-PREVMST-OK                    VALUE '00'.
+005900     88  WS-PREVMST-NOTFOUND              VALUE '23'.
+006000 01  WS-SWITCHES.
+006100     03  WS-BILL-EOF-SW           PIC X(01)  VALUE 'N'.
+006200         88  WS-BILL-EOF                     VALUE 'Y'.
+006300     03  WS-PRIOR-FOUND-SW        PIC X(01)  VALUE 'N'.
+006400         88  WS-PRIOR-FOUND                  VALUE 'Y'.
+006500     03  WS-CHANGED-SW            PIC X(01)  VALUE 'N'.
+006600         88  WS-CHANGED                      VALUE 'Y'.
+006700 01  WS-TODAY-8                   PIC 9(08).
+006800 01  WS-COUNTERS.
+006900     03  WS-MOVE-IX               PIC 9(02)  COMP.
+007000     03  WS-CMP-IX                PIC 9(02)  COMP.
+007100 01  WS-FIXED-PURCHASE-AREA.
+007200     03  WS-FIXED-ITEM-COUNT      PIC 9(03).
+007300     03  WS-FIXED-PURCHASE-TABLE.
+007310         04  WS-FIXED-PURCHASE OCCURS 10 TIMES.
+007400             05  WS-FIXED-CATEGORY        PIC X(08).
+007500             05  WS-FIXED-PRODUCT-NAME    PIC X(08).
+007600             05  WS-FIXED-UNIT-PRICE      PIC 9(04).
+007700             05  WS-FIXED-QUANTITY        PIC 9(02).
+007800 PROCEDURE DIVISION.
+007900 0000-MAINLINE.
+008000     PERFORM 1000-INITIALIZE
+008100         THRU 1000-INITIALIZE-EXIT.
+008200     PERFORM 2000-AUDIT-BILLS
+008300         THRU 2000-AUDIT-BILLS-EXIT
+008400         UNTIL WS-BILL-EOF.
+008500     PERFORM 9999-TERMINATE
+008600         THRU 9999-TERMINATE-EXIT.
+008700     STOP RUN.
+008800*----------------------------------------------------------------
+008900 1000-INITIALIZE.
+009000     ACCEPT WS-TODAY-8 FROM DATE YYYYMMDD.
+009100     OPEN INPUT  BILL-IN.
+009200     OPEN I-O    PRIOR-MAST-FILE.
+009300     OPEN OUTPUT BILL-AUD-OUT.
+009400 1000-INITIALIZE-EXIT.
+009500     EXIT.
+009600*----------------------------------------------------------------
+009700 2000-AUDIT-BILLS.
+009800     READ BILL-IN
+009900         AT END
+010000             MOVE 'Y' TO WS-BILL-EOF-SW
+010100             GO TO 2000-AUDIT-BILLS-EXIT
+010200     END-READ.
+010210     IF BillSeqNo OF BILL NOT = 1
+010220         GO TO 2000-AUDIT-BILLS-EXIT
+010230     END-IF.
+010300     PERFORM 2100-BUILD-FIXED-PURCHASE
+010400         THRU 2100-BUILD-FIXED-PURCHASE-EXIT.
+010500     MOVE BillNumber OF BILL TO PB-BILL-NUMBER.
+010600     MOVE 'N' TO WS-PRIOR-FOUND-SW.
+010700     READ PRIOR-MAST-FILE
+010800         INVALID KEY
+010900             CONTINUE
+011000         NOT INVALID KEY
+011100             MOVE 'Y' TO WS-PRIOR-FOUND-SW
+011200     END-READ.
+011300     IF WS-PRIOR-FOUND
+011400         PERFORM 2200-COMPARE-IMAGES
+011500             THRU 2200-COMPARE-IMAGES-EXIT
+011600     ELSE
+011700         PERFORM 2500-ADD-PRIOR-IMAGE
+011800             THRU 2500-ADD-PRIOR-IMAGE-EXIT
+011900     END-IF.
+012000 2000-AUDIT-BILLS-EXIT.
+012100     EXIT.
+012200*----------------------------------------------------------------
+012300 2100-BUILD-FIXED-PURCHASE.
+012400     MOVE SPACES TO WS-FIXED-PURCHASE-AREA.
+012500     MOVE TotalItemPurchased OF BILL TO WS-FIXED-ITEM-COUNT.
+012700     PERFORM 2150-MOVE-PURCHASE-LINE
+012800         THRU 2150-MOVE-PURCHASE-LINE-EXIT
+012900         VARYING WS-MOVE-IX FROM 1 BY 1
+013000         UNTIL WS-MOVE-IX > TotalItemPurchased OF BILL.
+013100 2100-BUILD-FIXED-PURCHASE-EXIT.
+013200     EXIT.
+013300*----------------------------------------------------------------
+013400 2150-MOVE-PURCHASE-LINE.
+013500     MOVE Category OF BILL (WS-MOVE-IX)
+013600         TO WS-FIXED-CATEGORY (WS-MOVE-IX).
+013700     MOVE ProductName OF BILL (WS-MOVE-IX)
+013800         TO WS-FIXED-PRODUCT-NAME (WS-MOVE-IX).
+013900     MOVE UnitPrice OF BILL (WS-MOVE-IX)
+014000         TO WS-FIXED-UNIT-PRICE (WS-MOVE-IX).
+014100     MOVE Quantity OF BILL (WS-MOVE-IX)
+014200         TO WS-FIXED-QUANTITY (WS-MOVE-IX).
+014300 2150-MOVE-PURCHASE-LINE-EXIT.
+014400     EXIT.
+014500*----------------------------------------------------------------
+014600 2200-COMPARE-IMAGES.
+014700     MOVE 'N' TO WS-CHANGED-SW.
+014800     IF WS-FIXED-ITEM-COUNT NOT = PB-TOTAL-ITEMS
+014900         MOVE 'Y' TO WS-CHANGED-SW
+015000     ELSE
+015100         PERFORM 2250-COMPARE-PURCHASE-LINE
+015200             THRU 2250-COMPARE-PURCHASE-LINE-EXIT
+015300             VARYING WS-CMP-IX FROM 1 BY 1
+015400             UNTIL WS-CMP-IX > WS-FIXED-ITEM-COUNT
+015500             OR WS-CHANGED
+015600     END-IF.
+015700     IF WS-CHANGED
+015800         PERFORM 2300-WRITE-AUDIT-RECORDS
+015900             THRU 2300-WRITE-AUDIT-RECORDS-EXIT
+016000         PERFORM 2600-UPDATE-PRIOR-IMAGE
+016100             THRU 2600-UPDATE-PRIOR-IMAGE-EXIT
+016200     END-IF.
+016300 2200-COMPARE-IMAGES-EXIT.
+016400     EXIT.
+016500*----------------------------------------------------------------
+016600 2250-COMPARE-PURCHASE-LINE.
+016700     IF WS-FIXED-CATEGORY (WS-CMP-IX)
+016800             NOT = PB-CATEGORY (WS-CMP-IX)
+016900         OR WS-FIXED-PRODUCT-NAME (WS-CMP-IX)
+017000             NOT = PB-PRODUCT-NAME (WS-CMP-IX)
+017100         OR WS-FIXED-UNIT-PRICE (WS-CMP-IX)
+017200             NOT = PB-UNIT-PRICE (WS-CMP-IX)
+017300         OR WS-FIXED-QUANTITY (WS-CMP-IX)
+017310             NOT = PB-QUANTITY (WS-CMP-IX)
+017400         MOVE 'Y' TO WS-CHANGED-SW
+017500     END-IF.
+017500 2250-COMPARE-PURCHASE-LINE-EXIT.
+017600     EXIT.
+017700*----------------------------------------------------------------
+017800 2300-WRITE-AUDIT-RECORDS.
+017900     MOVE BillNumber OF BILL TO BA-BILL-NUMBER.
+018000     MOVE WS-TODAY-8 TO BA-AUDIT-DATE.
+018100     MOVE 'B' TO BA-IMAGE-TYPE.
+018200     MOVE PB-CACHIER-ID TO BA-CACHIER-ID.
+018300     MOVE PB-TOTAL-ITEMS TO BA-TOTAL-ITEMS.
+018400     MOVE PB-PURCHASE-TABLE TO BA-PURCHASE-TABLE.
+018500     WRITE BILL-AUDIT-RECORD.
+018600     MOVE 'A' TO BA-IMAGE-TYPE.
+018700     MOVE CachierId OF BILL TO BA-CACHIER-ID.
+018800     MOVE WS-FIXED-ITEM-COUNT TO BA-TOTAL-ITEMS.
+018900     MOVE WS-FIXED-PURCHASE-TABLE TO BA-PURCHASE-TABLE.
+019000     WRITE BILL-AUDIT-RECORD.
+019100 2300-WRITE-AUDIT-RECORDS-EXIT.
+019200     EXIT.
+019300*----------------------------------------------------------------
+019400 2500-ADD-PRIOR-IMAGE.
+019500     MOVE BillNumber OF BILL TO PB-BILL-NUMBER.
+019600     MOVE CachierId OF BILL TO PB-CACHIER-ID.
+019700     MOVE WS-FIXED-ITEM-COUNT TO PB-TOTAL-ITEMS.
+019800     MOVE WS-FIXED-PURCHASE-TABLE TO PB-PURCHASE-TABLE.
+019900     WRITE PRIOR-BILL-IMAGE.
+019910     IF NOT WS-PREVMST-OK
+019920         DISPLAY 'BILLAUD0 - WRITE FAILED '
+019930             PB-BILL-NUMBER ' STATUS ' WS-PREVMST-STATUS
+019940         STOP RUN
+019950     END-IF.
+020000 2500-ADD-PRIOR-IMAGE-EXIT.
+020100     EXIT.
+020200*----------------------------------------------------------------
+020300 2600-UPDATE-PRIOR-IMAGE.
+020400     MOVE CachierId OF BILL TO PB-CACHIER-ID.
+020500     MOVE WS-FIXED-ITEM-COUNT TO PB-TOTAL-ITEMS.
+020600     MOVE WS-FIXED-PURCHASE-TABLE TO PB-PURCHASE-TABLE.
+020700     REWRITE PRIOR-BILL-IMAGE.
+020710     IF NOT WS-PREVMST-OK
+020720         DISPLAY 'BILLAUD0 - REWRITE FAILED '
+020730             PB-BILL-NUMBER ' STATUS ' WS-PREVMST-STATUS
+020740         STOP RUN
+020750     END-IF.
+020800 2600-UPDATE-PRIOR-IMAGE-EXIT.
+020900     EXIT.
+021000*----------------------------------------------------------------
+021100 9999-TERMINATE.
+021200     CLOSE BILL-IN.
+021300     CLOSE PRIOR-MAST-FILE.
+021400     CLOSE BILL-AUD-OUT.
+021500 9999-TERMINATE-EXIT.
+021600     EXIT.
