@@ -0,0 +1,436 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  BILLEDT0.
+000300 AUTHOR.      R HOLLOWAY.
+000400 INSTALLATION. RETAIL SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  BILLEDT0 - BILLDATE / DOB EDIT VALIDATION
+000900*
+001000*  EDITS BILLDATE (MM/DD/YYYY) AND DOB (YYYYMMDD) ON EVERY BILL
+001100*  RECORD FOR BEING A REAL CALENDAR DATE.  DOB IS ADDITIONALLY
+001200*  REJECTED IF IT FALLS AFTER TODAY OR MORE THAN WS-MAX-AGE-YEARS
+001300*  YEARS BEFORE TODAY.  RECORDS THAT PASS BOTH EDITS ARE WRITTEN
+001400*  TO THE GOOD-BILL FILE UNCHANGED; RECORDS THAT FAIL EITHER EDIT
+001500*  ARE WRITTEN TO THE SUSPENSE FILE WITH A REASON CODE FOR A
+001600*  CLERK TO CORRECT AND RESUBMIT.  THIS IS THE OVERNIGHT JOB THAT
+001610*  INGESTS THE RAW BILL.CPY FEED, SO IT CHECKPOINTS ITS PROGRESS
+001620*  PERIODICALLY -- IF IT ABENDS PARTWAY THROUGH, RERUNNING IT
+001630*  PICKS UP RIGHT AFTER THE LAST RECORD THE PRIOR RUN COMMITTED
+001640*  INSTEAD OF REPROCESSING THE WHOLE FILE.
+001650*
+001660*  A BILL WHOSE DATES BOTH EDIT CLEAN IS FURTHER CHECKED FOR AGE
+001670*  VERIFICATION -- ANY PURCHASE LINE WHOSE CATEGORY IS ON THE
+001680*  RESTRICTED-CATEGORY TABLE MUST MEET THAT CATEGORY'S MINIMUM
+001690*  AGE, COMPUTED FROM DOB AS OF BILLDATE.  A BILL WITH A LINE
+001691*  THAT FAILS THIS CHECK IS SUSPENDED THE SAME AS A BAD DATE.
+001700*
+001800*  MODIFICATION HISTORY
+001900*  ---------------------------------------------------------------
+002000*  DATE       INIT  DESCRIPTION
+002100*  08/09/2026 RH    ORIGINAL PROGRAM.
+002110*  08/09/2026 RH    ADDED CHECKPOINT/RESTART.
+002120*  08/09/2026 RH    ADDED RESTRICTED-CATEGORY AGE VERIFICATION.
+002130*  08/09/2026 RH    CHECK BILLCKPT STATUS ON WRITE; NAME GOOD-
+002140*                   BILL/SUSPENSE-BILL FIELDS EXPLICITLY INSTEAD
+002150*                   OF A BLANKET LEADING REPLACE.
+002160*  08/09/2026 RH    BUFFER A BILL'S PHYSICAL SEGMENTS (SEE
+002162*                   BILLOVF0) AND ROUTE THEM TO GOOD-BILL OR
+002164*                   SUSPENSE-BILL TOGETHER ON THE LAST SEGMENT SO
+002166*                   ONE LOGICAL BILL IS NEVER SPLIT ACROSS BOTH
+002168*                   FILES; CHECKPOINTS ARE NOW ONLY TAKEN ON A
+002170*                   SEGMENT BOUNDARY SO A RESTART NEVER RESUMES
+002172*                   PARTWAY THROUGH A BUFFERED BILL.
+002174*  08/09/2026 RH    CORRECTED THE FIREARMS ENTRY IN THE
+002176*                   RESTRICTED-CATEGORY TABLE - CATEGORY IS
+002178*                   PIC X(08) SO THE FULL WORD FITS WITH NO
+002180*                   TRAILING SPACE TO PAD.
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.  IBM.
+002600 OBJECT-COMPUTER.  IBM.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT BILL-IN       ASSIGN TO BILLIN
+003000                          ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT BILL-GOOD-OUT ASSIGN TO BILLGOOD
+003200                          ORGANIZATION IS LINE SEQUENTIAL.
+003300     SELECT BILL-SUSP-OUT ASSIGN TO BILLSUSP
+003400                          ORGANIZATION IS LINE SEQUENTIAL.
+003410     SELECT CKPT-FILE     ASSIGN TO BILLCKPT
+003420                          ORGANIZATION IS LINE SEQUENTIAL
+003430                          FILE STATUS IS WS-CKPT-FILE-STATUS.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  BILL-IN
+003800     RECORDING MODE IS F.
+003900 COPY "Bill".
+004000 FD  BILL-GOOD-OUT
+004100     RECORDING MODE IS F.
+004200 COPY "Bill"
+004300     REPLACING
+004305         ==BILL== BY ==GOOD-BILL==
+004310         LEADING ==BillNumber== BY ==GB-BILL-NUMBER==
+004311         LEADING ==BillSeqNo== BY ==GB-BILL-SEQ-NO==
+004312         LEADING ==BillMoreFlag== BY ==GB-BILL-MORE-FLAG==
+004313         LEADING ==BILL-TYPE-SALE== BY ==GB-BILL-TYPE-SALE==
+004314         LEADING ==BILL-TYPE-RETURN== BY ==GB-BILL-TYPE-RETURN==
+004315         LEADING ==BillType== BY ==GB-BILL-TYPE==
+004316         LEADING ==BillDate== BY ==GB-BILL-DATE==
+004320         LEADING ==TotalItemPurchased== BY ==GB-TOTAL-ITEMS==
+004330         LEADING ==PaymentCount== BY ==GB-PAYMENT-COUNT==.
+004400 FD  BILL-SUSP-OUT
+004500     RECORDING MODE IS F.
+004600 COPY "BillSusp".
+004610 FD  CKPT-FILE
+004620     RECORDING MODE IS F.
+004630 COPY "Ckpt".
+004700 WORKING-STORAGE SECTION.
+004800 01  WS-SWITCHES.
+004900     03  WS-BILL-EOF-SW           PIC X(01)  VALUE 'N'.
+005000         88  WS-BILL-EOF                     VALUE 'Y'.
+005100     03  WS-BILL-DATE-VALID-SW    PIC X(01)  VALUE 'Y'.
+005200         88  WS-BILL-DATE-VALID              VALUE 'Y'.
+005300     03  WS-DOB-VALID-SW          PIC X(01)  VALUE 'Y'.
+005400         88  WS-DOB-VALID                     VALUE 'Y'.
+005500     03  WS-CAL-VALID-SW          PIC X(01)  VALUE 'Y'.
+005600         88  WS-CAL-VALID                     VALUE 'Y'.
+005605     03  WS-AGE-VALID-SW          PIC X(01)  VALUE 'Y'.
+005607         88  WS-AGE-VALID                     VALUE 'Y'.
+005610     03  WS-CKPT-STATUS-SW        PIC X(01)  VALUE 'I'.
+005620 01  WS-CKPT-FILE-STATUS          PIC X(02).
+005630 01  WS-CKPT-INTERVAL             PIC 9(04)  VALUE 50.
+005640 01  WS-CKPT-COUNTER              PIC 9(04)  COMP VALUE ZERO.
+005650 01  WS-RESTART-COUNT             PIC 9(09)  COMP VALUE ZERO.
+005660 01  WS-RECORDS-PROCESSED         PIC 9(09)  COMP VALUE ZERO.
+005670 01  WS-SKIP-IX                   PIC 9(09)  COMP.
+005700 01  WS-MAX-AGE-YEARS             PIC 9(3)   VALUE 110.
+005800 01  WS-TODAY-8                   PIC 9(08).
+005900 01  WS-TODAY-CCYY  REDEFINES WS-TODAY-8.
+006000     03  WS-TODAY-YYYY            PIC 9(04).
+006100     03  FILLER                   PIC 9(04).
+006200 01  WS-DATE-WORK.
+006300     03  WS-DT-YYYY               PIC 9(04).
+006400     03  WS-DT-MM                 PIC 9(02).
+006500     03  WS-DT-DD                 PIC 9(02).
+006600 01  WS-DATE-MATH.
+006700     03  WS-MAX-DAY               PIC 9(02).
+006800     03  WS-DIVQUOT               PIC 9(08).
+006900     03  WS-REM4                  PIC 9(02).
+007000     03  WS-REM100                PIC 9(02).
+007100     03  WS-REM400                PIC 9(02).
+007200     03  WS-AGE-YEARS             PIC S9(05).
+007300 01  WS-DAYS-IN-MONTH-TABLE.
+007400     03  FILLER                   PIC 9(02)  VALUE 31.
+007500     03  FILLER                   PIC 9(02)  VALUE 28.
+007600     03  FILLER                   PIC 9(02)  VALUE 31.
+007700     03  FILLER                   PIC 9(02)  VALUE 30.
+007800     03  FILLER                   PIC 9(02)  VALUE 31.
+007900     03  FILLER                   PIC 9(02)  VALUE 30.
+008000     03  FILLER                   PIC 9(02)  VALUE 31.
+008100     03  FILLER                   PIC 9(02)  VALUE 31.
+008200     03  FILLER                   PIC 9(02)  VALUE 30.
+008300     03  FILLER                   PIC 9(02)  VALUE 31.
+008400     03  FILLER                   PIC 9(02)  VALUE 30.
+008500     03  FILLER                   PIC 9(02)  VALUE 31.
+008600 01  WS-DAYS-IN-MONTH REDEFINES WS-DAYS-IN-MONTH-TABLE.
+008700     03  WS-DIM-TBL               PIC 9(02)  OCCURS 12 TIMES.
+008710 01  WS-BD-DATE.
+008720     03  WS-BD-YYYY               PIC 9(04).
+008730     03  WS-BD-MM                 PIC 9(02).
+008740     03  WS-BD-DD                 PIC 9(02).
+008750 01  WS-DOB-DATE.
+008760     03  WS-DOB-YYYY              PIC 9(04).
+008770     03  WS-DOB-MM                PIC 9(02).
+008780     03  WS-DOB-DD                PIC 9(02).
+008790 01  WS-COMPUTED-AGE              PIC S9(03).
+008800 01  WS-ITEM-IX                   PIC 9(02)  COMP.
+008810 01  WS-RC-IX                     PIC 9(02)  COMP.
+008820 01  WS-RESTRICTED-CATEGORY-COUNT PIC 9(02)  VALUE 4.
+008830 01  WS-RESTRICTED-CATEGORY-TABLE.
+008840     03  FILLER                   PIC X(08)  VALUE 'ALCOHOL '.
+008850     03  FILLER                   PIC 9(02)  VALUE 21.
+008860     03  FILLER                   PIC X(08)  VALUE 'TOBACCO '.
+008870     03  FILLER                   PIC 9(02)  VALUE 21.
+008880     03  FILLER                   PIC X(08)  VALUE 'FIREARMS'.
+008890     03  FILLER                   PIC 9(02)  VALUE 21.
+008900     03  FILLER                   PIC X(08)  VALUE 'LOTTERY '.
+008910     03  FILLER                   PIC 9(02)  VALUE 18.
+008920 01  WS-RESTRICTED-CATEGORY-ENTRIES
+008930         REDEFINES WS-RESTRICTED-CATEGORY-TABLE.
+008940     03  WS-RC-ENTRY              OCCURS 4 TIMES.
+008950         05  WS-RC-CATEGORY       PIC X(08).
+008960         05  WS-RC-MIN-AGE        PIC 9(02).
+008965 01  WS-SEG-MAX                   PIC 9(02)  VALUE 20.
+008970 01  WS-SEG-COUNT                 PIC 9(02)  COMP VALUE ZERO.
+008975 01  WS-SEG-IX                    PIC 9(02)  COMP.
+008980*  ONE SAVE-AREA ENTRY PER PHYSICAL SEGMENT OF THE BILL CURRENTLY
+008985*  BEING ACCUMULATED.  PIC X(532) IS BILL.CPY'S MAXIMUM RECORD
+008990*  LENGTH (10 PURCHASE LINES, 5 PAYMENTDETAIL LINES) - THE SAME
+008995*  BYTE-FOR-BYTE GROUP MOVE BILLEDT0 ALREADY RELIES ON TO WRITE
+009000*  BILL TO GOOD-BILL/SUSPENSE-BILL.
+009005 01  WS-BILL-BUFFER.
+009010     03  WS-BILL-SEG              PIC X(532) OCCURS 20 TIMES.
+008970 PROCEDURE DIVISION.
+008980 0000-MAINLINE.
+009000     PERFORM 1000-INITIALIZE
+009100         THRU 1000-INITIALIZE-EXIT.
+009200     PERFORM 2000-EDIT-BILLS
+009300         THRU 2000-EDIT-BILLS-EXIT
+009400         UNTIL WS-BILL-EOF.
+009500     PERFORM 9999-TERMINATE
+009600         THRU 9999-TERMINATE-EXIT.
+009700     STOP RUN.
+009800*----------------------------------------------------------------
+009900 1000-INITIALIZE.
+010000     ACCEPT WS-TODAY-8 FROM DATE YYYYMMDD.
+010010     OPEN INPUT CKPT-FILE.
+010020     IF WS-CKPT-FILE-STATUS = '00'
+010030         READ CKPT-FILE
+010040             AT END
+010050                 CONTINUE
+010060         END-READ
+010070         IF CK-RUN-IN-PROGRESS
+010080             MOVE CK-RECORDS-PROCESSED TO WS-RESTART-COUNT
+010090         END-IF
+010100         CLOSE CKPT-FILE
+010110     END-IF.
+010120     OPEN INPUT  BILL-IN.
+010130     IF WS-RESTART-COUNT > ZERO
+010140         OPEN EXTEND BILL-GOOD-OUT
+010150         OPEN EXTEND BILL-SUSP-OUT
+010160         PERFORM 1100-SKIP-PROCESSED-RECS
+010170             THRU 1100-SKIP-PROCESSED-RECS-EXIT
+010180             VARYING WS-SKIP-IX FROM 1 BY 1
+010190             UNTIL WS-SKIP-IX > WS-RESTART-COUNT
+010200     ELSE
+010210         OPEN OUTPUT BILL-GOOD-OUT
+010220         OPEN OUTPUT BILL-SUSP-OUT
+010230     END-IF.
+010400 1000-INITIALIZE-EXIT.
+010500     EXIT.
+010510*----------------------------------------------------------------
+010520 1100-SKIP-PROCESSED-RECS.
+010530     READ BILL-IN
+010540         AT END
+010550             MOVE 'Y' TO WS-BILL-EOF-SW
+010560     END-READ.
+010570 1100-SKIP-PROCESSED-RECS-EXIT.
+010580     EXIT.
+010600*----------------------------------------------------------------
+010700 2000-EDIT-BILLS.
+010800     READ BILL-IN
+010900         AT END
+011000             MOVE 'Y' TO WS-BILL-EOF-SW
+011100             GO TO 2000-EDIT-BILLS-EXIT
+011200     END-READ.
+011210     IF BillSeqNo OF BILL = 1
+011220         MOVE ZERO TO WS-SEG-COUNT
+011230         MOVE 'Y' TO WS-AGE-VALID-SW
+011240     END-IF.
+011250     ADD 1 TO WS-SEG-COUNT.
+011260     IF WS-SEG-COUNT > WS-SEG-MAX
+011270         DISPLAY 'BILLEDT0 - BILL ' BillNumber OF BILL
+011280             ' HAS MORE THAN ' WS-SEG-MAX ' SEGMENTS'
+011290         STOP RUN
+011300     END-IF.
+011305     MOVE BILL TO WS-BILL-SEG (WS-SEG-COUNT).
+011310     PERFORM 2100-EDIT-BILL-DATE
+011400         THRU 2100-EDIT-BILL-DATE-EXIT.
+011500     PERFORM 2200-EDIT-DOB
+011600         THRU 2200-EDIT-DOB-EXIT.
+011610     IF WS-BILL-DATE-VALID AND WS-DOB-VALID
+011620         PERFORM 2600-COMPUTE-AGE-AT-BILLDATE
+011630             THRU 2600-COMPUTE-AGE-AT-BILLDATE-EXIT
+011640         PERFORM 2250-EDIT-RESTRICTED-AGE
+011650             THRU 2250-EDIT-RESTRICTED-AGE-EXIT
+011660     END-IF.
+011670     IF BillMoreFlag OF BILL = 'N'
+011680         PERFORM 2350-RELEASE-BILL-SEGMENTS
+011690             THRU 2350-RELEASE-BILL-SEGMENTS-EXIT
+011695             VARYING WS-SEG-IX FROM 1 BY 1
+011698             UNTIL WS-SEG-IX > WS-SEG-COUNT
+011699     END-IF.
+012310     ADD 1 TO WS-RECORDS-PROCESSED.
+012320     ADD 1 TO WS-CKPT-COUNTER.
+012330     IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+012332             AND BillMoreFlag OF BILL = 'N'
+012340         MOVE 'I' TO WS-CKPT-STATUS-SW
+012350         PERFORM 2400-WRITE-CHECKPOINT
+012360             THRU 2400-WRITE-CHECKPOINT-EXIT
+012370         MOVE ZERO TO WS-CKPT-COUNTER
+012380     END-IF.
+012400 2000-EDIT-BILLS-EXIT.
+012500     EXIT.
+012600*----------------------------------------------------------------
+012700 2100-EDIT-BILL-DATE.
+012800     MOVE 'Y' TO WS-BILL-DATE-VALID-SW.
+012900     IF BillDate OF BILL (3:1) NOT = '/'
+013000         OR BillDate OF BILL (6:1) NOT = '/'
+013100         MOVE 'N' TO WS-BILL-DATE-VALID-SW
+013200         GO TO 2100-EDIT-BILL-DATE-EXIT
+013300     END-IF.
+013400     IF BillDate OF BILL (1:2) NOT NUMERIC
+013500         OR BillDate OF BILL (4:2) NOT NUMERIC
+013600         OR BillDate OF BILL (7:4) NOT NUMERIC
+013700         MOVE 'N' TO WS-BILL-DATE-VALID-SW
+013800         GO TO 2100-EDIT-BILL-DATE-EXIT
+013900     END-IF.
+014000     MOVE BillDate OF BILL (7:4) TO WS-DT-YYYY.
+014100     MOVE BillDate OF BILL (1:2) TO WS-DT-MM.
+014200     MOVE BillDate OF BILL (4:2) TO WS-DT-DD.
+014210     MOVE WS-DT-YYYY TO WS-BD-YYYY.
+014220     MOVE WS-DT-MM   TO WS-BD-MM.
+014230     MOVE WS-DT-DD   TO WS-BD-DD.
+014300     PERFORM 5000-EDIT-CALENDAR-DATE
+014400         THRU 5000-EDIT-CALENDAR-DATE-EXIT.
+014500     IF NOT WS-CAL-VALID
+014600         MOVE 'N' TO WS-BILL-DATE-VALID-SW
+014700     END-IF.
+014800 2100-EDIT-BILL-DATE-EXIT.
+014900     EXIT.
+015000*----------------------------------------------------------------
+015100 2200-EDIT-DOB.
+015200     MOVE 'Y' TO WS-DOB-VALID-SW.
+015300     IF DOB OF BILL NOT NUMERIC
+015400         MOVE 'N' TO WS-DOB-VALID-SW
+015500         GO TO 2200-EDIT-DOB-EXIT
+015600     END-IF.
+015700     MOVE DOB OF BILL (1:4) TO WS-DT-YYYY.
+015800     MOVE DOB OF BILL (5:2) TO WS-DT-MM.
+015900     MOVE DOB OF BILL (7:2) TO WS-DT-DD.
+015910     MOVE WS-DT-YYYY TO WS-DOB-YYYY.
+015920     MOVE WS-DT-MM   TO WS-DOB-MM.
+015930     MOVE WS-DT-DD   TO WS-DOB-DD.
+016000     PERFORM 5000-EDIT-CALENDAR-DATE
+016100         THRU 5000-EDIT-CALENDAR-DATE-EXIT.
+016200     IF NOT WS-CAL-VALID
+016300         MOVE 'N' TO WS-DOB-VALID-SW
+016400         GO TO 2200-EDIT-DOB-EXIT
+016500     END-IF.
+016600     IF DOB OF BILL > WS-TODAY-8
+016700         MOVE 'N' TO WS-DOB-VALID-SW
+016800         GO TO 2200-EDIT-DOB-EXIT
+016900     END-IF.
+017000     COMPUTE WS-AGE-YEARS = WS-TODAY-YYYY - WS-DT-YYYY.
+017100     IF WS-AGE-YEARS > WS-MAX-AGE-YEARS
+017200         MOVE 'N' TO WS-DOB-VALID-SW
+017300     END-IF.
+017400 2200-EDIT-DOB-EXIT.
+017500     EXIT.
+017600*----------------------------------------------------------------
+017700 2350-RELEASE-BILL-SEGMENTS.
+017800     IF WS-BILL-DATE-VALID AND WS-DOB-VALID AND WS-AGE-VALID
+017900         MOVE WS-BILL-SEG (WS-SEG-IX) TO GOOD-BILL
+017950         WRITE GOOD-BILL
+018000     ELSE
+018050         MOVE WS-BILL-SEG (WS-SEG-IX) TO SUSPENSE-BILL
+018100         IF NOT WS-BILL-DATE-VALID AND NOT WS-DOB-VALID
+018200             MOVE 'BB' TO SR-REASON-CODE
+018300         ELSE
+018400             IF NOT WS-BILL-DATE-VALID
+018500                 MOVE 'BD' TO SR-REASON-CODE
+018600             ELSE
+018700                 IF NOT WS-DOB-VALID
+018710                     MOVE 'DB' TO SR-REASON-CODE
+018720                 ELSE
+018730                     MOVE 'AG' TO SR-REASON-CODE
+018740                 END-IF
+018800             END-IF
+018900         END-IF
+018950         WRITE SUSPENSE-BILL
+019000     END-IF.
+019100 2350-RELEASE-BILL-SEGMENTS-EXIT.
+019200     EXIT.
+019300*----------------------------------------------------------------
+019400 5000-EDIT-CALENDAR-DATE.
+019500     MOVE 'Y' TO WS-CAL-VALID-SW.
+019600     IF WS-DT-MM < 1 OR WS-DT-MM > 12
+019700         MOVE 'N' TO WS-CAL-VALID-SW
+019800         GO TO 5000-EDIT-CALENDAR-DATE-EXIT
+019900     END-IF.
+020000     IF WS-DT-YYYY < 1900 OR WS-DT-YYYY > 2099
+020100         MOVE 'N' TO WS-CAL-VALID-SW
+020200         GO TO 5000-EDIT-CALENDAR-DATE-EXIT
+020300     END-IF.
+020400     MOVE WS-DIM-TBL (WS-DT-MM) TO WS-MAX-DAY.
+020500     IF WS-DT-MM = 2
+020600         DIVIDE WS-DT-YYYY BY 4   GIVING WS-DIVQUOT
+020700             REMAINDER WS-REM4
+020800         DIVIDE WS-DT-YYYY BY 100 GIVING WS-DIVQUOT
+020900             REMAINDER WS-REM100
+021000         DIVIDE WS-DT-YYYY BY 400 GIVING WS-DIVQUOT
+021100             REMAINDER WS-REM400
+021200         IF WS-REM4 = 0 AND (WS-REM100 NOT = 0 OR WS-REM400 = 0)
+021300             MOVE 29 TO WS-MAX-DAY
+021400         END-IF
+021500     END-IF.
+021600     IF WS-DT-DD < 1 OR WS-DT-DD > WS-MAX-DAY
+021700         MOVE 'N' TO WS-CAL-VALID-SW
+021800     END-IF.
+021900 5000-EDIT-CALENDAR-DATE-EXIT.
+022000     EXIT.
+022005*----------------------------------------------------------------
+022010 2250-EDIT-RESTRICTED-AGE.
+022015     PERFORM 2260-CHECK-RESTRICTED-LINE
+022020         THRU 2260-CHECK-RESTRICTED-LINE-EXIT
+022025         VARYING WS-ITEM-IX FROM 1 BY 1
+022030         UNTIL WS-ITEM-IX > TotalItemPurchased OF BILL.
+022035 2250-EDIT-RESTRICTED-AGE-EXIT.
+022040     EXIT.
+022045*----------------------------------------------------------------
+022050 2260-CHECK-RESTRICTED-LINE.
+022055     PERFORM 2270-CHECK-RESTRICTED-LINE-ENTRY
+022060         THRU 2270-CHECK-RESTRICTED-LINE-ENTRY-EXIT
+022065         VARYING WS-RC-IX FROM 1 BY 1
+022070         UNTIL WS-RC-IX > WS-RESTRICTED-CATEGORY-COUNT.
+022075 2260-CHECK-RESTRICTED-LINE-EXIT.
+022080     EXIT.
+022085*----------------------------------------------------------------
+022090 2270-CHECK-RESTRICTED-LINE-ENTRY.
+022095     IF Category OF BILL (WS-ITEM-IX) = WS-RC-CATEGORY (WS-RC-IX)
+022100         IF WS-COMPUTED-AGE < WS-RC-MIN-AGE (WS-RC-IX)
+022105             MOVE 'N' TO WS-AGE-VALID-SW
+022110         END-IF
+022115     END-IF.
+022120 2270-CHECK-RESTRICTED-LINE-ENTRY-EXIT.
+022125     EXIT.
+022130*----------------------------------------------------------------
+022135 2600-COMPUTE-AGE-AT-BILLDATE.
+022140     COMPUTE WS-COMPUTED-AGE = WS-BD-YYYY - WS-DOB-YYYY.
+022145     IF WS-DOB-MM > WS-BD-MM
+022150         SUBTRACT 1 FROM WS-COMPUTED-AGE
+022155     ELSE
+022160         IF WS-DOB-MM = WS-BD-MM AND WS-DOB-DD > WS-BD-DD
+022165             SUBTRACT 1 FROM WS-COMPUTED-AGE
+022170         END-IF
+022175     END-IF.
+022180 2600-COMPUTE-AGE-AT-BILLDATE-EXIT.
+022185     EXIT.
+022190*----------------------------------------------------------------
+022200 2400-WRITE-CHECKPOINT.
+022210     MOVE BillNumber OF BILL TO CK-LAST-BILL-NUMBER.
+022220     COMPUTE CK-RECORDS-PROCESSED =
+022230         WS-RESTART-COUNT + WS-RECORDS-PROCESSED.
+022240     MOVE WS-CKPT-STATUS-SW TO CK-RUN-STATUS.
+022250     OPEN OUTPUT CKPT-FILE.
+022260     WRITE IMPORT-CHECKPOINT.
+022265     IF NOT WS-CKPT-FILE-STATUS = '00'
+022266         DISPLAY 'BILLEDT0 - WRITE FAILED FOR BILLCKPT STATUS '
+022267             WS-CKPT-FILE-STATUS
+022268         STOP RUN
+022269     END-IF.
+022270     CLOSE CKPT-FILE.
+022280 2400-WRITE-CHECKPOINT-EXIT.
+022290     EXIT.
+022295*----------------------------------------------------------------
+022296 9999-TERMINATE.
+022297     MOVE 'C' TO WS-CKPT-STATUS-SW.
+022298     PERFORM 2400-WRITE-CHECKPOINT
+022299         THRU 2400-WRITE-CHECKPOINT-EXIT.
+022300     CLOSE BILL-IN.
+022400     CLOSE BILL-GOOD-OUT.
+022500     CLOSE BILL-SUSP-OUT.
+022600 9999-TERMINATE-EXIT.
+022700     EXIT.
