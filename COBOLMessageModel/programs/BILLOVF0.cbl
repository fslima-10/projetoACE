@@ -0,0 +1,163 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  BILLOVF0.
+000300 AUTHOR.      R HOLLOWAY.
+000400 INSTALLATION. RETAIL SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  BILLOVF0 - BILL OVERFLOW / CONTINUATION ROLL-UP
+000900*
+001000*  THE PURCHASE TABLE IN BILL.CPY IS CAPPED AT 10 OCCURRENCES, SO
+001100*  A BILL WITH MORE THAN 10 LINE ITEMS IS CARRIED IN THE FEED AS
+001200*  TWO OR MORE PHYSICAL BILL RECORDS SHARING THE SAME BILLNUMBER -
+001300*  BILLSEQNO NUMBERS THEM (01, 02, ...) AND BILLMOREFLAG IS 'Y' ON
+001400*  EVERY SEGMENT EXCEPT THE LAST.  THIS JOB COLLAPSES THAT CHAIN
+001500*  BACK INTO ONE LOGICAL BILL: A SINGLE BILLHDR RECORD CARRYING
+001600*  THE TRUE, UNBOUNDED ITEM COUNT, AND ONE BILLDET RECORD PER
+001700*  LINE ITEM ACROSS ALL SEGMENTS.  DOWNSTREAM REPORTING READS
+001800*  BILLHDR/BILLDET RATHER THAN THE CAPPED PURCHASE TABLE SO A
+001900*  LARGE CART NO LONGER HAS TO BE SPLIT ACROSS SEPARATE BILLS.
+002000*
+002100*  THE INPUT FILE MUST PRESENT A BILL'S SEGMENTS TOGETHER, IN
+002200*  BILLSEQNO ORDER, AS THE CAPTURE SYSTEM PRODUCES THEM.
+002300*
+002400*  MODIFICATION HISTORY
+002500*  ---------------------------------------------------------------
+002600*  DATE       INIT  DESCRIPTION
+002700*  08/09/2026 RH    ORIGINAL PROGRAM.
+002750*  08/09/2026 RH    CARRY PAYMENTCOUNT/PAYMENTDETAIL (SPLIT
+002760*                   TENDER) FORWARD INTO THE BILLHDR RECORD SO
+002770*                   AN OVERFLOW BILL DOES NOT LOSE ITS TENDER
+002780*                   BREAKDOWN ON ROLL-UP.
+002790*  08/09/2026 RH    CARRY SKU FORWARD INTO BILLDET SO THE ROLLED-
+002795*                   UP DETAIL LINE KEEPS ITS CATALOG LINKAGE.
+002800*****************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.  IBM.
+003200 OBJECT-COMPUTER.  IBM.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT BILL-IN       ASSIGN TO BILLIN
+003600                          ORGANIZATION IS LINE SEQUENTIAL.
+003700     SELECT BILL-HDR-OUT  ASSIGN TO BILLHDR
+003800                          ORGANIZATION IS LINE SEQUENTIAL.
+003900     SELECT BILL-DET-OUT  ASSIGN TO BILLDET
+004000                          ORGANIZATION IS LINE SEQUENTIAL.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  BILL-IN
+004400     RECORDING MODE IS F.
+004500 COPY "Bill".
+004600 FD  BILL-HDR-OUT
+004700     RECORDING MODE IS F.
+004800 COPY "BillHdr".
+004900 FD  BILL-DET-OUT
+005000     RECORDING MODE IS F.
+005100 COPY "BillDet".
+005200 WORKING-STORAGE SECTION.
+005300 01  WS-SWITCHES.
+005400     03  WS-BILL-EOF-SW           PIC X(01)  VALUE 'N'.
+005500         88  WS-BILL-EOF                     VALUE 'Y'.
+005600 01  WS-COUNTERS.
+005700     03  WS-ITEM-IX               PIC 9(02)  COMP.
+005750     03  WS-PAY-IX                PIC 9(02)  COMP.
+005800     03  WS-LINE-SEQ              PIC 9(05)  COMP  VALUE ZERO.
+005900 PROCEDURE DIVISION.
+006000 0000-MAINLINE.
+006100     PERFORM 1000-INITIALIZE
+006200         THRU 1000-INITIALIZE-EXIT.
+006300     PERFORM 2000-PROCESS-BILLS
+006400         THRU 2000-PROCESS-BILLS-EXIT
+006500         UNTIL WS-BILL-EOF.
+006600     PERFORM 9999-TERMINATE
+006700         THRU 9999-TERMINATE-EXIT.
+006800     STOP RUN.
+006900*----------------------------------------------------------------
+007000 1000-INITIALIZE.
+007100     OPEN INPUT  BILL-IN.
+007200     OPEN OUTPUT BILL-HDR-OUT.
+007300     OPEN OUTPUT BILL-DET-OUT.
+007400     PERFORM 2900-READ-BILL-IN
+007500         THRU 2900-READ-BILL-IN-EXIT.
+007600 1000-INITIALIZE-EXIT.
+007700     EXIT.
+007800*----------------------------------------------------------------
+007900 2000-PROCESS-BILLS.
+008000     IF BillSeqNo OF BILL = 1
+008100         PERFORM 2100-CAPTURE-HEADER
+008200             THRU 2100-CAPTURE-HEADER-EXIT
+008300     END-IF.
+008400     PERFORM 2200-WRITE-DETAIL-LINES
+008500         THRU 2200-WRITE-DETAIL-LINES-EXIT
+008600         VARYING WS-ITEM-IX FROM 1 BY 1
+008700         UNTIL WS-ITEM-IX > TotalItemPurchased OF BILL.
+008800     IF BillMoreFlag OF BILL = 'N'
+008900         MOVE WS-LINE-SEQ          TO BH-TOTAL-ITEMS
+009000         WRITE BILL-HEADER
+009100     END-IF.
+009200     PERFORM 2900-READ-BILL-IN
+009300         THRU 2900-READ-BILL-IN-EXIT.
+009400 2000-PROCESS-BILLS-EXIT.
+009500     EXIT.
+009600*----------------------------------------------------------------
+009700 2100-CAPTURE-HEADER.
+009800     MOVE ZERO                     TO WS-LINE-SEQ.
+009900     MOVE BillNumber OF BILL       TO BH-BILL-NUMBER.
+010000     MOVE BillDate OF BILL         TO BH-BILL-DATE.
+010100     MOVE CachierId OF BILL        TO BH-CACHIER-ID.
+010200     MOVE CUSTLastName OF BILL     TO BH-CUST-LAST-NAME.
+010300     MOVE CUSTFirstName OF BILL    TO BH-CUST-FIRST-NAME.
+010400     MOVE CUSTAddr1 OF BILL        TO BH-CUST-ADDR1.
+010500     MOVE CUSTAddr2 OF BILL        TO BH-CUST-ADDR2.
+010600     MOVE PostCode OF BILL         TO BH-POST-CODE.
+010700     MOVE Country OF BILL          TO BH-COUNTRY.
+010800     MOVE Mail OF BILL             TO BH-MAIL.
+010900     MOVE Mobile OF BILL           TO BH-MOBILE.
+011000     MOVE DOB OF BILL              TO BH-DOB.
+011100     MOVE paymentType OF BILL      TO BH-PAYMENT-TYPE.
+011150     MOVE PaymentCount OF BILL     TO BH-PAYMENT-COUNT.
+011160     PERFORM 2150-CAPTURE-PAYMENT-LINE
+011170         THRU 2150-CAPTURE-PAYMENT-LINE-EXIT
+011180         VARYING WS-PAY-IX FROM 1 BY 1
+011190         UNTIL WS-PAY-IX > PaymentCount OF BILL.
+011200     MOVE ZERO                     TO BH-TOTAL-ITEMS.
+011300 2100-CAPTURE-HEADER-EXIT.
+011400     EXIT.
+011450*----------------------------------------------------------------
+011460 2150-CAPTURE-PAYMENT-LINE.
+011470     MOVE PayType OF BILL (WS-PAY-IX)
+011480                               TO BH-PAY-TYPE (WS-PAY-IX).
+011490     MOVE PayAmount OF BILL (WS-PAY-IX)
+011495                               TO BH-PAY-AMOUNT (WS-PAY-IX).
+011496 2150-CAPTURE-PAYMENT-LINE-EXIT.
+011497     EXIT.
+011200*----------------------------------------------------------------
+011300 2200-WRITE-DETAIL-LINES.
+011400     ADD 1 TO WS-LINE-SEQ.
+011500     MOVE BillNumber OF BILL            TO BD-BILL-NUMBER.
+011600     MOVE WS-LINE-SEQ                   TO BD-LINE-SEQ.
+011650     MOVE SKU OF BILL (WS-ITEM-IX)      TO BD-SKU.
+011700     MOVE Category OF BILL (WS-ITEM-IX) TO BD-CATEGORY.
+011800     MOVE ProductName OF BILL (WS-ITEM-IX)
+011900                                        TO BD-PRODUCT-NAME.
+012000     MOVE UnitPrice OF BILL (WS-ITEM-IX) TO BD-UNIT-PRICE.
+012100     MOVE Quantity OF BILL (WS-ITEM-IX)  TO BD-QUANTITY.
+012200     WRITE BILL-DETAIL.
+012300 2200-WRITE-DETAIL-LINES-EXIT.
+012400     EXIT.
+012500*----------------------------------------------------------------
+012600 2900-READ-BILL-IN.
+012700     READ BILL-IN
+012800         AT END
+012900             MOVE 'Y' TO WS-BILL-EOF-SW
+013000     END-READ.
+013100 2900-READ-BILL-IN-EXIT.
+013200     EXIT.
+013300*----------------------------------------------------------------
+013400 9999-TERMINATE.
+013500     CLOSE BILL-IN.
+013600     CLOSE BILL-HDR-OUT.
+013700     CLOSE BILL-DET-OUT.
+013800 9999-TERMINATE-EXIT.
+013900     EXIT.
