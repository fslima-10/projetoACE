@@ -0,0 +1,131 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  BILLPAY0.
+000300 AUTHOR.      R HOLLOWAY.
+000400 INSTALLATION. RETAIL SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  BILLPAY0 - SPLIT-TENDER PAYMENT EDIT
+000900*
+001000*  A BILL MAY NOW CARRY UP TO FIVE PAYMENTDETAIL ENTRIES (PART
+001100*  CASH, PART CARD, GIFT CARD PLUS CARD, AND SO ON) INSTEAD OF
+001200*  ONE SINGLE PAYMENTTYPE FOR THE WHOLE SALE.  THIS JOB CHECKS
+001300*  THAT THE PAYMENTDETAIL AMOUNTS ADD UP TO THE BILL'S SALE TOTAL
+001400*  (SUM OF UNITPRICE * QUANTITY ACROSS THE PURCHASE TABLE).  A
+001500*  BILL WITH PAYMENTCOUNT ZERO IS TREATED AS FULLY PAID BY ITS
+001600*  SINGLE PAYMENTTYPE, AS BEFORE, AND NEEDS NO TENDER EDIT.  ANY
+001700*  BILL WHOSE TENDERED TOTAL DOES NOT MATCH ITS SALE TOTAL IS
+001800*  WRITTEN TO THE PAYMENT EXCEPTION FILE FOR FOLLOW-UP.
+001900*
+002000*  MODIFICATION HISTORY
+002100*  ---------------------------------------------------------------
+002200*  DATE       INIT  DESCRIPTION
+002300*  08/09/2026 RH    ORIGINAL PROGRAM.
+002310*  08/09/2026 RH    ACCUMULATE MULTI-SEGMENT BILLS (SEE BILLOVF0)
+002320*                   SO AN OVERFLOW BILL'S TENDER IS CHECKED ONCE
+002330*                   AGAINST ITS FULL SALE TOTAL, NOT PER SEGMENT.
+002400*****************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.  IBM.
+002800 OBJECT-COMPUTER.  IBM.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT BILL-IN       ASSIGN TO BILLIN
+003200                          ORGANIZATION IS LINE SEQUENTIAL.
+003300     SELECT PAY-EXCP-OUT  ASSIGN TO PAYEXCP
+003400                          ORGANIZATION IS LINE SEQUENTIAL.
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  BILL-IN
+003800     RECORDING MODE IS F.
+003900 COPY "Bill".
+004000 FD  PAY-EXCP-OUT
+004100     RECORDING MODE IS F.
+004200 COPY "PayExcp".
+004300 WORKING-STORAGE SECTION.
+004400 01  WS-SWITCHES.
+004500     03  WS-BILL-EOF-SW           PIC X(01)  VALUE 'N'.
+004600         88  WS-BILL-EOF                     VALUE 'Y'.
+004700 01  WS-COUNTERS.
+004800     03  WS-ITEM-IX               PIC 9(02)  COMP.
+004900     03  WS-PAY-IX                PIC 9(02)  COMP.
+005000 01  WS-AMOUNTS.
+005100     03  WS-BILL-TOTAL            PIC 9(7)V99 VALUE ZERO.
+005200     03  WS-TENDERED-TOTAL        PIC 9(7)V99 VALUE ZERO.
+005300     03  WS-DIFFERENCE            PIC S9(7)V99 VALUE ZERO.
+005400 PROCEDURE DIVISION.
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALIZE
+005700         THRU 1000-INITIALIZE-EXIT.
+005800     PERFORM 2000-EDIT-BILLS
+005900         THRU 2000-EDIT-BILLS-EXIT
+006000         UNTIL WS-BILL-EOF.
+006100     PERFORM 9999-TERMINATE
+006200         THRU 9999-TERMINATE-EXIT.
+006300     STOP RUN.
+006400*----------------------------------------------------------------
+006500 1000-INITIALIZE.
+006600     OPEN INPUT  BILL-IN.
+006700     OPEN OUTPUT PAY-EXCP-OUT.
+006800 1000-INITIALIZE-EXIT.
+006900     EXIT.
+007000*----------------------------------------------------------------
+007100 2000-EDIT-BILLS.
+007200     READ BILL-IN
+007300         AT END
+007400             MOVE 'Y' TO WS-BILL-EOF-SW
+007500             GO TO 2000-EDIT-BILLS-EXIT
+007600     END-READ.
+007700     IF PaymentCount OF BILL = ZERO
+007800         GO TO 2000-EDIT-BILLS-EXIT
+007900     END-IF.
+007910     IF BillSeqNo OF BILL = 1
+007920         MOVE ZERO TO WS-BILL-TOTAL
+007930         MOVE ZERO TO WS-TENDERED-TOTAL
+007940         PERFORM 2200-SUM-PAYMENT-LINE
+007950             THRU 2200-SUM-PAYMENT-LINE-EXIT
+007960             VARYING WS-PAY-IX FROM 1 BY 1
+007970             UNTIL WS-PAY-IX > PaymentCount OF BILL
+007980     END-IF.
+008100     PERFORM 2100-SUM-PURCHASE-LINE
+008200         THRU 2100-SUM-PURCHASE-LINE-EXIT
+008300         VARYING WS-ITEM-IX FROM 1 BY 1
+008400         UNTIL WS-ITEM-IX > TotalItemPurchased OF BILL.
+008410     IF BillMoreFlag OF BILL = 'N'
+008420         IF WS-TENDERED-TOTAL NOT = WS-BILL-TOTAL
+009100             PERFORM 2300-WRITE-EXCEPTION
+009200                 THRU 2300-WRITE-EXCEPTION-EXIT
+009300         END-IF
+009310     END-IF.
+009400 2000-EDIT-BILLS-EXIT.
+009500     EXIT.
+009600*----------------------------------------------------------------
+009700 2100-SUM-PURCHASE-LINE.
+009800     COMPUTE WS-BILL-TOTAL = WS-BILL-TOTAL +
+009900         (UnitPrice OF BILL (WS-ITEM-IX) *
+010000          Quantity  OF BILL (WS-ITEM-IX)).
+010100 2100-SUM-PURCHASE-LINE-EXIT.
+010200     EXIT.
+010300*----------------------------------------------------------------
+010400 2200-SUM-PAYMENT-LINE.
+010500     ADD PayAmount OF BILL (WS-PAY-IX) TO WS-TENDERED-TOTAL.
+010600 2200-SUM-PAYMENT-LINE-EXIT.
+010700     EXIT.
+010800*----------------------------------------------------------------
+010900 2300-WRITE-EXCEPTION.
+011000     COMPUTE WS-DIFFERENCE = WS-TENDERED-TOTAL - WS-BILL-TOTAL.
+011100     MOVE BillNumber OF BILL  TO PE-BILL-NUMBER.
+011200     MOVE CachierId OF BILL   TO PE-CACHIER-ID.
+011300     MOVE WS-BILL-TOTAL       TO PE-BILL-TOTAL.
+011400     MOVE WS-TENDERED-TOTAL   TO PE-TENDERED-TOTAL.
+011500     MOVE WS-DIFFERENCE       TO PE-DIFFERENCE.
+011600     WRITE PAYMENT-EXCEPTION.
+011700 2300-WRITE-EXCEPTION-EXIT.
+011800     EXIT.
+011900*----------------------------------------------------------------
+012000 9999-TERMINATE.
+012100     CLOSE BILL-IN.
+012200     CLOSE PAY-EXCP-OUT.
+012300 9999-TERMINATE-EXIT.
+012400     EXIT.
