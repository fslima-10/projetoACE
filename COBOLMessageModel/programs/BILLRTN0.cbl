@@ -0,0 +1,244 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  BILLRTN0.
+000300 AUTHOR.      R HOLLOWAY.
+000400 INSTALLATION. RETAIL SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  BILLRTN0 - RETURN/REFUND NETTING AGAINST THE ORIGINAL SALE
+000900*
+001000*  EVERY BILL NOW CARRIES A BILLTYPE OF SALE OR RETURN, AND A
+001100*  RETURN CARRIES THE ORIGBILLNUMBER OF THE SALE IT IS REFUNDING.
+001200*  THIS JOB KEEPS A SALE MASTER OF EACH SALE'S TOTAL (SUM OF
+001300*  UNITPRICE * QUANTITY ACROSS THE PURCHASE TABLE) AND, FOR EVERY
+001400*  RETURN, ADDS ITS AMOUNT TO THE REFERENCED SALE'S RETURNED
+001500*  TOTAL AND WRITES A NET RESULT RECORD SO REVENUE AND ITEM-
+001600*  MOVEMENT REPORTING CAN NET OUT REFUNDED MERCHANDISE INSTEAD OF
+001700*  COUNTING THE ORIGINAL SALE AT FACE VALUE.  A RETURN WHOSE
+001800*  ORIGBILLNUMBER IS NOT ON THE SALE MASTER, OR THAT WOULD PUSH
+001810*  THE CUMULATIVE RETURNED AMOUNT PAST THE ORIGINAL SALE AMOUNT,
+001820*  IS FLAGGED FOR FOLLOW-UP RATHER THAN NETTED.
+001900*
+002000*  A BILL OVER 10 ITEMS ARRIVES AS MULTIPLE BILLSEQNO SEGMENTS OF
+002010*  ONE BILLNUMBER (SEE BILLOVF0) -- THIS JOB ACCUMULATES EACH
+002020*  SEGMENT'S PURCHASE-TABLE AMOUNT AND ONLY POSTS OR NETS THE
+002030*  SALE ONCE, WHEN THE LAST SEGMENT (BILLMOREFLAG = 'N') ARRIVES.
+002100*
+002200*  NOTE - SALEMST AND RTNMST MUST EXIST AS EMPTY INDEXED FILES
+002300*  BEFORE THE FIRST RUN (STANDARD ONE-TIME VSAM/INDEXED FILE
+002310*  INITIALISATION).
+002400*
+002500*  MODIFICATION HISTORY
+002600*  ---------------------------------------------------------------
+002700*  DATE       INIT  DESCRIPTION
+002800*  08/09/2026 RH    ORIGINAL PROGRAM.
+002810*  08/09/2026 RH    ACCUMULATE MULTI-SEGMENT BILLS; DO NOT NET AN
+002820*                   OVER-RETURN; CHECK SALEMST STATUS ON WRITE.
+002830*  08/09/2026 RH    READ SALEMST BEFORE POSTING A SALE AND
+002840*                   REWRITE RATHER THAN WRITE WHEN THE BILLNUMBER
+002850*                   IS ALREADY ON FILE, SO A SALE RESUBMITTED
+002860*                   AFTER A CLERK CORRECTION (SEE BILLEDT0) DOES
+002870*                   NOT ABEND ON A DUPLICATE KEY AND DOES NOT
+002880*                   WIPE OUT RETURNS ALREADY NETTED AGAINST IT.
+002885*                   A NEW RTNMST INDEXED MASTER, KEYED BY THE
+002890*                   RETURN'S OWN BILLNUMBER, RECORDS EVERY RETURN
+002892*                   ALREADY NETTED SO A RESUBMITTED RETURN IS
+002894*                   RECOGNISED AND NOT NETTED A SECOND TIME.
+002900*****************************************************************
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER.  IBM.
+003300 OBJECT-COMPUTER.  IBM.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT BILL-IN        ASSIGN TO BILLIN
+003700                           ORGANIZATION IS LINE SEQUENTIAL.
+003800     SELECT SALE-MAST-FILE ASSIGN TO SALEMST
+003900                ORGANIZATION IS INDEXED
+004000                ACCESS MODE IS DYNAMIC
+004100                RECORD KEY IS SM-BILL-NUMBER
+004200                FILE STATUS IS WS-SALEMST-STATUS.
+004210     SELECT RTN-MAST-FILE  ASSIGN TO RTNMST
+004220                ORGANIZATION IS INDEXED
+004230                ACCESS MODE IS DYNAMIC
+004240                RECORD KEY IS RM-BILL-NUMBER
+004250                FILE STATUS IS WS-RTNMST-STATUS.
+004300     SELECT RTN-NET-OUT    ASSIGN TO RTNNET
+004400                           ORGANIZATION IS LINE SEQUENTIAL.
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  BILL-IN
+004800     RECORDING MODE IS F.
+004900 COPY "Bill".
+005000 FD  SALE-MAST-FILE.
+005100 COPY "SaleMst".
+005110 FD  RTN-MAST-FILE.
+005120 COPY "RtnMst".
+005200 FD  RTN-NET-OUT
+005300     RECORDING MODE IS F.
+005400 COPY "RtnNet".
+005500 WORKING-STORAGE SECTION.
+005600 01  WS-SALEMST-STATUS            PIC X(02).
+005700     88  WS-SALEMST-OK                    VALUE '00'.
+005800     88  WS-SALEMST-NOTFOUND              VALUE '23'.
+005810 01  WS-RTNMST-STATUS             PIC X(02).
+005820     88  WS-RTNMST-OK                     VALUE '00'.
+005830     88  WS-RTNMST-NOTFOUND               VALUE '23'.
+005900 01  WS-SWITCHES.
+006000     03  WS-BILL-EOF-SW           PIC X(01)  VALUE 'N'.
+006100         88  WS-BILL-EOF                     VALUE 'Y'.
+006200     03  WS-ORIG-FOUND-SW         PIC X(01)  VALUE 'N'.
+006300         88  WS-ORIG-FOUND                   VALUE 'Y'.
+006310     03  WS-RETURN-NETTED-SW      PIC X(01)  VALUE 'N'.
+006320         88  WS-RETURN-NETTED                VALUE 'Y'.
+006400 01  WS-COUNTERS.
+006500     03  WS-ITEM-IX               PIC 9(02)  COMP.
+006600 01  WS-AMOUNTS.
+006700     03  WS-BILL-AMOUNT           PIC 9(07)V99 VALUE ZERO.
+006800     03  WS-NET-AMOUNT            PIC S9(07)V99 VALUE ZERO.
+006900 PROCEDURE DIVISION.
+007000 0000-MAINLINE.
+007100     PERFORM 1000-INITIALIZE
+007200         THRU 1000-INITIALIZE-EXIT.
+007300     PERFORM 2000-PROCESS-BILLS
+007400         THRU 2000-PROCESS-BILLS-EXIT
+007500         UNTIL WS-BILL-EOF.
+007600     PERFORM 9999-TERMINATE
+007700         THRU 9999-TERMINATE-EXIT.
+007800     STOP RUN.
+007900*----------------------------------------------------------------
+008000 1000-INITIALIZE.
+008100     OPEN INPUT BILL-IN.
+008200     OPEN I-O   SALE-MAST-FILE.
+008210     OPEN I-O   RTN-MAST-FILE.
+008300     OPEN OUTPUT RTN-NET-OUT.
+008400 1000-INITIALIZE-EXIT.
+008500     EXIT.
+008600*----------------------------------------------------------------
+008700 2000-PROCESS-BILLS.
+008800     READ BILL-IN
+008900         AT END
+009000             MOVE 'Y' TO WS-BILL-EOF-SW
+009100             GO TO 2000-PROCESS-BILLS-EXIT
+009200     END-READ.
+009300     IF BillSeqNo OF BILL = 1
+009310         MOVE ZERO TO WS-BILL-AMOUNT
+009320     END-IF.
+009400     PERFORM 2050-SUM-PURCHASE-LINE
+009500         THRU 2050-SUM-PURCHASE-LINE-EXIT
+009600         VARYING WS-ITEM-IX FROM 1 BY 1
+009700         UNTIL WS-ITEM-IX > TotalItemPurchased OF BILL.
+009710     IF BillMoreFlag OF BILL = 'N'
+009720         IF BILL-TYPE-RETURN
+009730             PERFORM 2200-NET-RETURN
+009740                 THRU 2200-NET-RETURN-EXIT
+009750         ELSE
+009760             PERFORM 2100-POST-SALE
+009770                 THRU 2100-POST-SALE-EXIT
+009780         END-IF
+009790     END-IF.
+010500 2000-PROCESS-BILLS-EXIT.
+010600     EXIT.
+010700*----------------------------------------------------------------
+010800 2050-SUM-PURCHASE-LINE.
+010900     COMPUTE WS-BILL-AMOUNT = WS-BILL-AMOUNT +
+011000         (UnitPrice OF BILL (WS-ITEM-IX) *
+011100          Quantity  OF BILL (WS-ITEM-IX)).
+011200 2050-SUM-PURCHASE-LINE-EXIT.
+011300     EXIT.
+011400*----------------------------------------------------------------
+011500 2100-POST-SALE.
+011600     MOVE BillNumber OF BILL TO SM-BILL-NUMBER.
+011610     READ SALE-MAST-FILE
+011620         INVALID KEY
+011630             MOVE 'N' TO WS-ORIG-FOUND-SW
+011640         NOT INVALID KEY
+011650             MOVE 'Y' TO WS-ORIG-FOUND-SW
+011660     END-READ.
+011700     MOVE WS-BILL-AMOUNT     TO SM-SALE-AMOUNT.
+011710     IF WS-ORIG-FOUND
+011720         REWRITE SALE-MASTER
+011730     ELSE
+011800         MOVE ZERO           TO SM-RETURNED-AMOUNT
+011900         WRITE SALE-MASTER
+011905     END-IF.
+011910     IF NOT WS-SALEMST-OK
+011920         DISPLAY 'BILLRTN0 - WRITE FAILED FOR SALE-MASTER '
+011930             SM-BILL-NUMBER ' STATUS ' WS-SALEMST-STATUS
+011940         STOP RUN
+011950     END-IF.
+012000 2100-POST-SALE-EXIT.
+012100     EXIT.
+012200*----------------------------------------------------------------
+012300 2200-NET-RETURN.
+012310     MOVE BillNumber OF BILL TO RM-BILL-NUMBER.
+012320     READ RTN-MAST-FILE
+012330         INVALID KEY
+012340             MOVE 'N' TO WS-RETURN-NETTED-SW
+012350         NOT INVALID KEY
+012360             MOVE 'Y' TO WS-RETURN-NETTED-SW
+012370     END-READ.
+012400     MOVE OrigBillNumber OF BILL TO SM-BILL-NUMBER.
+012500     MOVE 'N' TO WS-ORIG-FOUND-SW.
+012600     READ SALE-MAST-FILE
+012700         INVALID KEY
+012800             CONTINUE
+012900         NOT INVALID KEY
+013000             MOVE 'Y' TO WS-ORIG-FOUND-SW
+013100     END-READ.
+013200     MOVE BillNumber OF BILL      TO RN-BILL-NUMBER.
+013300     MOVE OrigBillNumber OF BILL  TO RN-ORIG-BILL-NUMBER.
+013400     MOVE WS-BILL-AMOUNT          TO RN-RETURN-AMOUNT.
+013500     MOVE 'N' TO RN-ORIG-NOT-FOUND-SW.
+013600     MOVE 'N' TO RN-OVER-RETURN-SW.
+013610     MOVE WS-RETURN-NETTED-SW     TO RN-ALREADY-NETTED-SW.
+013620     IF WS-RETURN-NETTED
+013630         MOVE SM-SALE-AMOUNT TO RN-SALE-AMOUNT
+013635         COMPUTE RN-NET-AMOUNT =
+013637             SM-SALE-AMOUNT - SM-RETURNED-AMOUNT
+013700     ELSE
+013800         IF WS-ORIG-FOUND
+013900             COMPUTE WS-NET-AMOUNT =
+013950                 SM-SALE-AMOUNT - SM-RETURNED-AMOUNT
+013970                 - WS-BILL-AMOUNT
+014100             MOVE SM-SALE-AMOUNT TO RN-SALE-AMOUNT
+014200             MOVE WS-NET-AMOUNT  TO RN-NET-AMOUNT
+014300             IF WS-NET-AMOUNT < ZERO
+014400                 MOVE 'Y' TO RN-OVER-RETURN-SW
+014410             ELSE
+014420                 ADD WS-BILL-AMOUNT TO SM-RETURNED-AMOUNT
+014430                 REWRITE SALE-MASTER
+014440                 IF NOT WS-SALEMST-OK
+014450                     DISPLAY 'BILLRTN0 - REWRITE FAILED '
+014460                         SM-BILL-NUMBER ' STATUS '
+014465                         WS-SALEMST-STATUS
+014470                     STOP RUN
+014480                 END-IF
+014490                 MOVE WS-BILL-AMOUNT TO RM-RETURN-AMOUNT
+014495                 MOVE OrigBillNumber OF BILL
+014500                     TO RM-ORIG-BILL-NUMBER
+014510                 WRITE RETURN-MASTER
+014520                 IF NOT WS-RTNMST-OK
+014530                     DISPLAY 'BILLRTN0 - WRITE FAILED FOR '
+014540                         'RETURN-MASTER ' RM-BILL-NUMBER
+014550                         ' STATUS ' WS-RTNMST-STATUS
+014560                     STOP RUN
+014570                 END-IF
+014580             END-IF
+014600         ELSE
+014700             MOVE 'Y' TO RN-ORIG-NOT-FOUND-SW
+014800             MOVE ZERO TO RN-SALE-AMOUNT
+014900             MOVE ZERO TO RN-NET-AMOUNT
+015000         END-IF
+015010     END-IF.
+015200     WRITE RETURN-NET-RECORD.
+015300 2200-NET-RETURN-EXIT.
+015400     EXIT.
+015500*----------------------------------------------------------------
+015600 9999-TERMINATE.
+015700     CLOSE BILL-IN.
+015800     CLOSE SALE-MAST-FILE.
+015850     CLOSE RTN-MAST-FILE.
+015900     CLOSE RTN-NET-OUT.
+016000 9999-TERMINATE-EXIT.
+016100     EXIT.
