@@ -0,0 +1,140 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  BILLSKU0.
+000300 AUTHOR.      R HOLLOWAY.
+000400 INSTALLATION. RETAIL SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  BILLSKU0 - PRODUCT MASTER LOOKUP AND CATALOG PRICE CHECK
+000900*
+001000*  CATEGORY AND PRODUCTNAME ON THE BILL ARE BOTH PIC X(8), WHICH
+001100*  TRUNCATES LONGER PRODUCT NAMES AND HAS ALREADY LET TWO
+001200*  DIFFERENT SKUS COLLIDE UNDER THE SAME 8-CHARACTER LABEL.  THIS
+001300*  JOB LOOKS UP EVERY PURCHASE LINE'S SKU ON THE PRODUCT MASTER
+001400*  AND WRITES OUT THE FULL DESCRIPTION AND CATEGORY IN ITS PLACE,
+001500*  AND FLAGS A LINE WHERE THE CASHIER-KEYED UNITPRICE DOES NOT
+001600*  MATCH THE CATALOG PRICE SO AN ARBITRARY OVERRIDE GETS CAUGHT
+001700*  INSTEAD OF PASSING THROUGH SILENTLY.  A SKU THAT IS NOT ON THE
+001800*  PRODUCT MASTER AT ALL IS ALSO FLAGGED, WITH NO PRICE CHECK
+001900*  PERFORMED SINCE THERE IS NO CATALOG PRICE TO CHECK AGAINST.
+002000*
+002100*  NOTE - PRODMST MUST EXIST AS AN EMPTY INDEXED FILE, LOADED WITH
+002200*  THE CURRENT CATALOG, BEFORE THE FIRST RUN.
+002300*
+002400*  MODIFICATION HISTORY
+002500*  ---------------------------------------------------------------
+002600*  DATE       INIT  DESCRIPTION
+002700*  08/09/2026 RH    ORIGINAL PROGRAM.
+002750*  08/09/2026 RH    CARRY PD-LINE-SEQ ACROSS BILLSEQNO SEGMENTS
+002760*                   (SEE BILLOVF0) INSTEAD OF RESTARTING IT AT 1
+002770*                   FOR EVERY PHYSICAL SEGMENT OF AN OVERFLOW
+002780*                   BILL.
+002800*****************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.  IBM.
+003200 OBJECT-COMPUTER.  IBM.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT BILL-IN        ASSIGN TO BILLIN
+003600                           ORGANIZATION IS LINE SEQUENTIAL.
+003700     SELECT PROD-MAST-FILE ASSIGN TO PRODMST
+003800                ORGANIZATION IS INDEXED
+003900                ACCESS MODE IS DYNAMIC
+004000                RECORD KEY IS PM-SKU
+004100                FILE STATUS IS WS-PRODMST-STATUS.
+004200     SELECT BILL-DESC-OUT  ASSIGN TO BILLDESC
+004300                           ORGANIZATION IS LINE SEQUENTIAL.
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  BILL-IN
+004700     RECORDING MODE IS F.
+004800 COPY "Bill".
+004900 FD  PROD-MAST-FILE.
+005000 COPY "ProdMst".
+005100 FD  BILL-DESC-OUT
+005200     RECORDING MODE IS F.
+005300 COPY "BillDesc".
+005400 WORKING-STORAGE SECTION.
+005500 01  WS-PRODMST-STATUS            PIC X(02).
+005800 01  WS-SWITCHES.
+005900     03  WS-BILL-EOF-SW           PIC X(01)  VALUE 'N'.
+006000         88  WS-BILL-EOF                     VALUE 'Y'.
+006100     03  WS-SKU-FOUND-SW          PIC X(01)  VALUE 'N'.
+006200         88  WS-SKU-FOUND                    VALUE 'Y'.
+006300 01  WS-COUNTERS.
+006400     03  WS-ITEM-IX               PIC 9(02)  COMP.
+006450     03  WS-LINE-SEQ              PIC 9(05)  COMP  VALUE ZERO.
+006500 PROCEDURE DIVISION.
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE
+006800         THRU 1000-INITIALIZE-EXIT.
+006900     PERFORM 2000-LOOKUP-BILLS
+007000         THRU 2000-LOOKUP-BILLS-EXIT
+007100         UNTIL WS-BILL-EOF.
+007200     PERFORM 9999-TERMINATE
+007300         THRU 9999-TERMINATE-EXIT.
+007400     STOP RUN.
+007500*----------------------------------------------------------------
+007600 1000-INITIALIZE.
+007700     OPEN INPUT BILL-IN.
+007800     OPEN INPUT PROD-MAST-FILE.
+007900     OPEN OUTPUT BILL-DESC-OUT.
+008000 1000-INITIALIZE-EXIT.
+008100     EXIT.
+008200*----------------------------------------------------------------
+008300 2000-LOOKUP-BILLS.
+008400     READ BILL-IN
+008500         AT END
+008600             MOVE 'Y' TO WS-BILL-EOF-SW
+008700             GO TO 2000-LOOKUP-BILLS-EXIT
+008800     END-READ.
+008850     IF BillSeqNo OF BILL = 1
+008860         MOVE ZERO TO WS-LINE-SEQ
+008870     END-IF.
+008900     PERFORM 2100-LOOKUP-PURCHASE-LINE
+009000         THRU 2100-LOOKUP-PURCHASE-LINE-EXIT
+009100         VARYING WS-ITEM-IX FROM 1 BY 1
+009200         UNTIL WS-ITEM-IX > TotalItemPurchased OF BILL.
+009300 2000-LOOKUP-BILLS-EXIT.
+009400     EXIT.
+009500*----------------------------------------------------------------
+009600 2100-LOOKUP-PURCHASE-LINE.
+009650     ADD 1 TO WS-LINE-SEQ.
+009700     MOVE BillNumber OF BILL      TO PD-BILL-NUMBER.
+009800     MOVE WS-LINE-SEQ             TO PD-LINE-SEQ.
+009900     MOVE SKU OF BILL (WS-ITEM-IX) TO PD-SKU.
+010000     MOVE UnitPrice OF BILL (WS-ITEM-IX) TO PD-BILL-PRICE.
+010100     MOVE 'N' TO PD-SKU-NOT-FOUND-SW.
+010200     MOVE 'N' TO PD-PRICE-MISMATCH-SW.
+010300     MOVE SKU OF BILL (WS-ITEM-IX) TO PM-SKU.
+010400     MOVE 'N' TO WS-SKU-FOUND-SW.
+010500     READ PROD-MAST-FILE
+010600         INVALID KEY
+010700             CONTINUE
+010800         NOT INVALID KEY
+010900             MOVE 'Y' TO WS-SKU-FOUND-SW
+011000     END-READ.
+011100     IF WS-SKU-FOUND
+011200         MOVE PM-FULL-DESCRIPTION TO PD-FULL-DESCRIPTION
+011300         MOVE PM-FULL-CATEGORY    TO PD-FULL-CATEGORY
+011400         MOVE PM-CATALOG-PRICE    TO PD-CATALOG-PRICE
+011500         IF UnitPrice OF BILL (WS-ITEM-IX) NOT = PM-CATALOG-PRICE
+011600             MOVE 'Y' TO PD-PRICE-MISMATCH-SW
+011700         END-IF
+011800     ELSE
+011900         MOVE 'Y' TO PD-SKU-NOT-FOUND-SW
+012000         MOVE SPACES TO PD-FULL-DESCRIPTION
+012100         MOVE SPACES TO PD-FULL-CATEGORY
+012200         MOVE ZERO   TO PD-CATALOG-PRICE
+012300     END-IF.
+012400     WRITE BILL-PRODUCT-DESC.
+012500 2100-LOOKUP-PURCHASE-LINE-EXIT.
+012600     EXIT.
+012700*----------------------------------------------------------------
+012800 9999-TERMINATE.
+012900     CLOSE BILL-IN.
+013000     CLOSE PROD-MAST-FILE.
+013100     CLOSE BILL-DESC-OUT.
+013200 9999-TERMINATE-EXIT.
+013300     EXIT.
