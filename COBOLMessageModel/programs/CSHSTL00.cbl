@@ -0,0 +1,325 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  CSHSTL00.
+000300 AUTHOR.      R HOLLOWAY.
+000400 INSTALLATION. RETAIL SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  CSHSTL00 - DAILY CASHIER SETTLEMENT / RECONCILIATION REPORT
+000900*
+001000*  READS THE DAY'S BILL FEED (BILL.CPY), SORTS AND TOTALS THE
+001100*  SALES AMOUNT (UNITPRICE * QUANTITY SUMMED ACROSS THE PURCHASE
+001200*  TABLE) BY CACHIERID AND PAYMENTTYPE, THEN COMPARES EACH TOTAL
+001300*  AGAINST THE CASH-DRAWER AMOUNT THE CASHIER KEYED IN AT CLOSE
+001400*  OF DAY.  ANY DIFFERENCE IS PRINTED AS A VARIANCE SO SHORTAGES
+001500*  AND TILL ERRORS ARE CAUGHT THE SAME DAY RATHER THAN AT MONTH
+001600*  END.
+001700*
+001800*  MODIFICATION HISTORY
+001900*  ---------------------------------------------------------------
+002000*  DATE       INIT  DESCRIPTION
+002100*  08/09/2026 RH    ORIGINAL PROGRAM.
+002110*  08/09/2026 RH    NET RETURN-TYPE BILLS AGAINST SALES INSTEAD
+002120*                   OF SUMMING THEM THE SAME WAY, SO A REFUND
+002130*                   DOES NOT OVERSTATE CASHIER REVENUE; CHANGED
+002140*                   THE DRAWER-TABLE SEARCH TO AN OUT-OF-LINE
+002150*                   PARAGRAPH TO MATCH THIS CHANGE SET'S HOUSE
+002160*                   STYLE.
+002170*  08/09/2026 RH    ACCUMULATE MULTI-SEGMENT BILLS (SEE BILLOVF0)
+002180*                   AND RELEASE THE SPLIT-TENDER PAYMENT LINES
+002190*                   ONCE PER BILL, NOT ONCE PER PHYSICAL SEGMENT,
+002195*                   SO AN OVERFLOW BILL'S TENDER IS NOT COUNTED
+002197*                   MULTIPLE TIMES IN THE SETTLEMENT REPORT.
+002200*****************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER.  IBM.
+002600 OBJECT-COMPUTER.  IBM.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT BILL-IN       ASSIGN TO BILLIN
+003000                          ORGANIZATION IS LINE SEQUENTIAL.
+003100     SELECT DRAWER-IN     ASSIGN TO DRWRCNT
+003200                          ORGANIZATION IS LINE SEQUENTIAL.
+003300     SELECT SETTLE-RPT    ASSIGN TO CSHRPT
+003400                          ORGANIZATION IS LINE SEQUENTIAL.
+003500     SELECT SORT-WORK     ASSIGN TO SRTWK01.
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  BILL-IN
+003900     RECORDING MODE IS F.
+004000 COPY "Bill"
+004100     REPLACING
+004110         ==BILL== BY ==BILL-IN-REC==
+004120         LEADING ==BillNumber== BY ==BILL-IN-REC-NUMBER==
+004130         LEADING ==BillSeqNo== BY ==BILL-IN-REC-SEQ-NO==
+004140         LEADING ==BillMoreFlag== BY ==BILL-IN-REC-MORE-FLAG==
+004150         LEADING ==BILL-TYPE-SALE==
+004152             BY ==BILL-IN-REC-TYPE-SALE==
+004160         LEADING ==BILL-TYPE-RETURN==
+004162             BY ==BILL-IN-REC-TYPE-RETURN==
+004170         LEADING ==BillType== BY ==BILL-IN-REC-TYPE==
+004180         LEADING ==BillDate== BY ==BILL-IN-REC-DATE==.
+004200 FD  DRAWER-IN
+004300     RECORDING MODE IS F.
+004400 COPY "DrwrCnt"
+004500     REPLACING LEADING ==DRAWER-COUNT== BY ==DRAWER-IN-FLDS==.
+004700 FD  SETTLE-RPT
+004800     RECORDING MODE IS F.
+004900 01  RPT-LINE                     PIC X(80).
+005000 SD  SORT-WORK.
+005100 01  SW-RECORD.
+005200     03  SW-CACHIER-ID            PIC X(6).
+005300     03  SW-PAYMENT-TYPE          PIC X(10).
+005400     03  SW-BILL-AMT              PIC S9(7)V99.
+005500 WORKING-STORAGE SECTION.
+005600 01  WS-SWITCHES.
+005700     03  WS-EOF-SW                PIC X(01)  VALUE 'N'.
+005800         88  WS-EOF                           VALUE 'Y'.
+005900     03  WS-SORT-EOF-SW           PIC X(01)  VALUE 'N'.
+006000         88  WS-SORT-EOF                      VALUE 'Y'.
+006100     03  WS-FIRST-REC-SW          PIC X(01)  VALUE 'Y'.
+006200         88  WS-FIRST-REC                     VALUE 'Y'.
+006210     03  WS-DRAWER-MATCH-SW       PIC X(01)  VALUE 'N'.
+006220         88  WS-DRAWER-MATCH                  VALUE 'Y'.
+006300 01  WS-COUNTERS.
+006400     03  WS-ITEM-IX               PIC 9(02)  COMP.
+006410     03  WS-PAY-IX                PIC 9(02)  COMP.
+006500     03  WS-DRAWER-IX             PIC 9(02)  COMP.
+006600     03  WS-DRAWER-TBL-CNT        PIC 9(03)  COMP  VALUE ZERO.
+006700 01  WS-ACCUM-FIELDS.
+006800     03  WS-BILL-AMT              PIC 9(7)V99 VALUE ZERO.
+006810     03  WS-NET-BILL-AMT          PIC S9(7)V99 VALUE ZERO.
+006820     03  WS-PAY-AMT               PIC S9(7)V99 VALUE ZERO.
+006900     03  WS-BRK-CACHIER-ID        PIC X(6).
+007000     03  WS-BRK-PAYMENT-TYPE      PIC X(10).
+007100     03  WS-BRK-SALES-TOTAL       PIC S9(7)V99 VALUE ZERO.
+007200     03  WS-DRAWER-AMT            PIC S9(7)V99 VALUE ZERO.
+007300     03  WS-VARIANCE              PIC S9(7)V99 VALUE ZERO.
+007400 01  WS-DRAWER-TABLE.
+007500     03  WS-DRAWER-ENTRY OCCURS 200 TIMES
+007600                         INDEXED BY WS-DRW-IX.
+007700         05  WS-DRW-CACHIER-ID    PIC X(6).
+007800         05  WS-DRW-PAYMENT-TYPE  PIC X(10).
+007900         05  WS-DRW-AMOUNT        PIC 9(7)V99.
+008000         05  WS-DRW-USED          PIC X(01) VALUE 'N'.
+008100             88  WS-DRW-MATCHED         VALUE 'Y'.
+008200 01  WS-REPORT-LINES.
+008300     03  WS-HDR-LINE-1.
+008400         05  FILLER               PIC X(25) VALUE
+008500             'DAILY CASHIER SETTLEMENT'.
+008600         05  FILLER               PIC X(55) VALUE SPACES.
+008700     03  WS-HDR-LINE-2.
+008800         05  FILLER               PIC X(07) VALUE 'CACHIER'.
+008900         05  FILLER               PIC X(02) VALUE SPACES.
+009000         05  FILLER               PIC X(10) VALUE 'PAY TYPE'.
+009100         05  FILLER               PIC X(02) VALUE SPACES.
+009200         05  FILLER               PIC X(14) VALUE 'BILL SALES'.
+009300         05  FILLER               PIC X(14) VALUE 'DRAWER COUNT'.
+009400         05  FILLER               PIC X(14) VALUE 'VARIANCE'.
+009500     03  WS-DET-LINE.
+009600         05  WS-DL-CACHIER        PIC X(8).
+009700         05  WS-DL-PAYTYPE        PIC X(12).
+009800         05  WS-DL-SALES          PIC Z,ZZZ,ZZ9.99-.
+009900         05  FILLER               PIC X(02) VALUE SPACES.
+010000         05  WS-DL-DRAWER         PIC Z,ZZZ,ZZ9.99-.
+010100         05  FILLER               PIC X(02) VALUE SPACES.
+010200         05  WS-DL-VARIANCE       PIC Z,ZZZ,ZZ9.99-.
+010300         05  FILLER               PIC X(04) VALUE SPACES.
+010400         05  WS-DL-FLAG           PIC X(10).
+010500 PROCEDURE DIVISION.
+010600 0000-MAINLINE.
+010700     PERFORM 1000-INITIALIZE
+010800         THRU 1000-INITIALIZE-EXIT.
+010900     PERFORM 2000-BUILD-SORT-FILE
+011000         THRU 2000-BUILD-SORT-FILE-EXIT.
+011100     PERFORM 3000-PRODUCE-REPORT
+011200         THRU 3000-PRODUCE-REPORT-EXIT.
+011300     PERFORM 9999-TERMINATE
+011400         THRU 9999-TERMINATE-EXIT.
+011500     STOP RUN.
+011600*----------------------------------------------------------------
+011700 1000-INITIALIZE.
+011800     OPEN INPUT DRAWER-IN.
+011900     OPEN OUTPUT SETTLE-RPT.
+012000     PERFORM 1100-LOAD-DRAWER-TABLE
+012100         THRU 1100-LOAD-DRAWER-TABLE-EXIT
+012200         UNTIL WS-EOF.
+012300     CLOSE DRAWER-IN.
+012400     WRITE RPT-LINE FROM WS-HDR-LINE-1.
+012500     WRITE RPT-LINE FROM WS-HDR-LINE-2.
+012600 1000-INITIALIZE-EXIT.
+012700     EXIT.
+012800*----------------------------------------------------------------
+012900 1100-LOAD-DRAWER-TABLE.
+013000     READ DRAWER-IN
+014000         AT END
+014100             MOVE 'Y' TO WS-EOF-SW
+014200             GO TO 1100-LOAD-DRAWER-TABLE-EXIT
+014300     END-READ.
+014400     ADD 1 TO WS-DRAWER-TBL-CNT.
+014500     SET WS-DRW-IX TO WS-DRAWER-TBL-CNT.
+014600     MOVE DC-CACHIER-ID OF DRAWER-IN-FLDS
+014700         TO WS-DRW-CACHIER-ID (WS-DRW-IX).
+014800     MOVE DC-PAYMENT-TYPE OF DRAWER-IN-FLDS
+014900         TO WS-DRW-PAYMENT-TYPE (WS-DRW-IX).
+015000     MOVE DC-COUNTED-AMT OF DRAWER-IN-FLDS
+015100         TO WS-DRW-AMOUNT (WS-DRW-IX).
+015200     MOVE 'N' TO WS-DRW-USED (WS-DRW-IX).
+015300 1100-LOAD-DRAWER-TABLE-EXIT.
+015400     EXIT.
+015500*----------------------------------------------------------------
+015600 2000-BUILD-SORT-FILE.
+015700     SORT SORT-WORK
+015800         ON ASCENDING KEY SW-CACHIER-ID SW-PAYMENT-TYPE
+015900         INPUT PROCEDURE  IS 2100-RELEASE-BILLS
+016000             THRU 2100-RELEASE-BILLS-EXIT
+016100         OUTPUT PROCEDURE IS 2200-RETURN-BILLS
+016200             THRU 2200-RETURN-BILLS-EXIT.
+016300 2000-BUILD-SORT-FILE-EXIT.
+016400     EXIT.
+016500*----------------------------------------------------------------
+016600 2100-RELEASE-BILLS.
+016700     MOVE 'N' TO WS-EOF-SW.
+016800     OPEN INPUT BILL-IN.
+016900 2110-RELEASE-BILLS-READ.
+017000     READ BILL-IN
+017100         AT END
+017200             MOVE 'Y' TO WS-EOF-SW
+017300             GO TO 2100-RELEASE-BILLS-EXIT
+017400     END-READ.
+017500     MOVE ZERO TO WS-BILL-AMT.
+017600     PERFORM 2120-SUM-PURCHASE-LINE
+017700         THRU 2120-SUM-PURCHASE-LINE-EXIT
+017800         VARYING WS-ITEM-IX FROM 1 BY 1
+017900         UNTIL WS-ITEM-IX > TotalItemPurchased OF BILL-IN-REC.
+018000     IF PaymentCount OF BILL-IN-REC = ZERO
+018010         IF BILL-IN-REC-TYPE-RETURN
+018020             COMPUTE WS-NET-BILL-AMT = ZERO - WS-BILL-AMT
+018030         ELSE
+018040             MOVE WS-BILL-AMT TO WS-NET-BILL-AMT
+018050         END-IF
+018100         MOVE CachierId OF BILL-IN-REC  TO SW-CACHIER-ID
+018200         MOVE paymentType OF BILL-IN-REC TO SW-PAYMENT-TYPE
+018300         MOVE WS-NET-BILL-AMT            TO SW-BILL-AMT
+018400         RELEASE SW-RECORD
+018500     ELSE
+018510         IF BILL-IN-REC-SEQ-NO = 1
+018600             PERFORM 2130-RELEASE-PAYMENT-LINES
+018700                 THRU 2130-RELEASE-PAYMENT-LINES-EXIT
+018800                 VARYING WS-PAY-IX FROM 1 BY 1
+018900                 UNTIL WS-PAY-IX > PaymentCount OF BILL-IN-REC
+018910         END-IF
+019000     END-IF.
+019100     GO TO 2110-RELEASE-BILLS-READ.
+019200 2100-RELEASE-BILLS-EXIT.
+019300     CLOSE BILL-IN.
+019400     EXIT.
+019500*----------------------------------------------------------------
+019600 2120-SUM-PURCHASE-LINE.
+019700     COMPUTE WS-BILL-AMT = WS-BILL-AMT +
+019800         (UnitPrice OF BILL-IN-REC (WS-ITEM-IX) *
+019900          Quantity  OF BILL-IN-REC (WS-ITEM-IX)).
+020000 2120-SUM-PURCHASE-LINE-EXIT.
+020100     EXIT.
+020200*----------------------------------------------------------------
+020300 2130-RELEASE-PAYMENT-LINES.
+020310     IF BILL-IN-REC-TYPE-RETURN
+020320         COMPUTE WS-PAY-AMT =
+020330             ZERO - PayAmount OF BILL-IN-REC (WS-PAY-IX)
+020340     ELSE
+020350         MOVE PayAmount OF BILL-IN-REC (WS-PAY-IX) TO WS-PAY-AMT
+020360     END-IF.
+020400     MOVE CachierId OF BILL-IN-REC TO SW-CACHIER-ID.
+020500     MOVE PayType OF BILL-IN-REC (WS-PAY-IX) TO SW-PAYMENT-TYPE.
+020600     MOVE WS-PAY-AMT TO SW-BILL-AMT.
+020700     RELEASE SW-RECORD.
+020800 2130-RELEASE-PAYMENT-LINES-EXIT.
+020900     EXIT.
+019500*----------------------------------------------------------------
+019600 2200-RETURN-BILLS.
+019700     MOVE 'N' TO WS-SORT-EOF-SW.
+019800     MOVE 'Y' TO WS-FIRST-REC-SW.
+019900     MOVE ZERO TO WS-BRK-SALES-TOTAL.
+020000 2210-RETURN-BILLS-READ.
+020100     RETURN SORT-WORK
+020200         AT END
+020300             MOVE 'Y' TO WS-SORT-EOF-SW
+020400             GO TO 2220-RETURN-BILLS-BREAK-CHECK
+020500     END-RETURN.
+020600 2220-RETURN-BILLS-BREAK-CHECK.
+020700     IF WS-FIRST-REC
+020800         MOVE 'N'                  TO WS-FIRST-REC-SW
+020900         MOVE SW-CACHIER-ID        TO WS-BRK-CACHIER-ID
+021000         MOVE SW-PAYMENT-TYPE      TO WS-BRK-PAYMENT-TYPE
+021100     END-IF.
+021200     IF WS-SORT-EOF
+021300         OR SW-CACHIER-ID   NOT = WS-BRK-CACHIER-ID
+021400         OR SW-PAYMENT-TYPE NOT = WS-BRK-PAYMENT-TYPE
+021500         PERFORM 2300-WRITE-SETTLEMENT-LINE
+021600             THRU 2300-WRITE-SETTLEMENT-LINE-EXIT
+021700         MOVE SW-CACHIER-ID        TO WS-BRK-CACHIER-ID
+021800         MOVE SW-PAYMENT-TYPE      TO WS-BRK-PAYMENT-TYPE
+021900         MOVE ZERO                 TO WS-BRK-SALES-TOTAL
+022000     END-IF.
+022100     IF WS-SORT-EOF
+022200         GO TO 2200-RETURN-BILLS-EXIT
+022300     END-IF.
+022400     ADD SW-BILL-AMT TO WS-BRK-SALES-TOTAL.
+022500     GO TO 2210-RETURN-BILLS-READ.
+022600 2200-RETURN-BILLS-EXIT.
+022700     EXIT.
+022800*----------------------------------------------------------------
+022900 2300-WRITE-SETTLEMENT-LINE.
+023000     PERFORM 2400-FIND-DRAWER-AMOUNT
+023100         THRU 2400-FIND-DRAWER-AMOUNT-EXIT.
+023200     COMPUTE WS-VARIANCE =
+023300         WS-BRK-SALES-TOTAL - WS-DRAWER-AMT.
+023400     MOVE WS-BRK-CACHIER-ID       TO WS-DL-CACHIER.
+023500     MOVE WS-BRK-PAYMENT-TYPE     TO WS-DL-PAYTYPE.
+023600     MOVE WS-BRK-SALES-TOTAL      TO WS-DL-SALES.
+023700     MOVE WS-DRAWER-AMT           TO WS-DL-DRAWER.
+023800     MOVE WS-VARIANCE             TO WS-DL-VARIANCE.
+023900     IF WS-VARIANCE = ZERO
+024000         MOVE SPACES              TO WS-DL-FLAG
+024100     ELSE
+024200         MOVE '** OUT OF BAL'     TO WS-DL-FLAG
+024300     END-IF.
+024400     WRITE RPT-LINE FROM WS-DET-LINE.
+024500 2300-WRITE-SETTLEMENT-LINE-EXIT.
+024600     EXIT.
+024700*----------------------------------------------------------------
+024800 2400-FIND-DRAWER-AMOUNT.
+024900     MOVE ZERO TO WS-DRAWER-AMT.
+024910     MOVE 'N' TO WS-DRAWER-MATCH-SW.
+025000     IF WS-DRAWER-TBL-CNT = ZERO
+025100         GO TO 2400-FIND-DRAWER-AMOUNT-EXIT
+025200     END-IF.
+025300     PERFORM 2450-SEARCH-DRAWER-ENTRY
+025310         THRU 2450-SEARCH-DRAWER-ENTRY-EXIT
+025320         VARYING WS-DRW-IX FROM 1 BY 1
+025330         UNTIL WS-DRW-IX > WS-DRAWER-TBL-CNT
+025340         OR WS-DRAWER-MATCH.
+026300 2400-FIND-DRAWER-AMOUNT-EXIT.
+026400     EXIT.
+026410*----------------------------------------------------------------
+026420 2450-SEARCH-DRAWER-ENTRY.
+026430     IF WS-DRW-CACHIER-ID (WS-DRW-IX)   = WS-BRK-CACHIER-ID
+026440         AND WS-DRW-PAYMENT-TYPE (WS-DRW-IX)
+026450             = WS-BRK-PAYMENT-TYPE
+026460         MOVE WS-DRW-AMOUNT (WS-DRW-IX) TO WS-DRAWER-AMT
+026470         MOVE 'Y' TO WS-DRW-USED (WS-DRW-IX)
+026480         MOVE 'Y' TO WS-DRAWER-MATCH-SW
+026490     END-IF.
+026495 2450-SEARCH-DRAWER-ENTRY-EXIT.
+026497     EXIT.
+026500*----------------------------------------------------------------
+026600 3000-PRODUCE-REPORT.
+026700     CONTINUE.
+026800 3000-PRODUCE-REPORT-EXIT.
+026900     EXIT.
+027000*----------------------------------------------------------------
+027100 9999-TERMINATE.
+027200     CLOSE SETTLE-RPT.
+027300 9999-TERMINATE-EXIT.
+027400     EXIT.
