@@ -0,0 +1,216 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.  CUSTMCH0.
+000300 AUTHOR.      R HOLLOWAY.
+000400 INSTALLATION. RETAIL SYSTEMS.
+000500 DATE-WRITTEN. 08/09/2026.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  CUSTMCH0 - CUSTOMER MATCH / DEDUPE BATCH JOB
+000900*
+001000*  READS EACH INCOMING BILL RECORD AND MATCHES IT TO THE CUSTOMER
+001100*  MASTER FILE, IN ORDER, ON:
+001200*      1. MAIL ADDRESS
+001300*      2. MOBILE NUMBER
+001400*      3. LAST NAME + FIRST NAME + POST CODE
+001500*  THE FIRST MATCH FOUND WINS.  IF NONE OF THE THREE MATCH, A NEW
+001600*  CUSTOMER-MASTER RECORD IS ADDED AND A NEW CUST-ID IS ASSIGNED
+001700*  FROM THE CUSTCTL CONTROL RECORD.  THE BILLNUMBER/CUST-ID TIE
+001800*  IS WRITTEN TO BILLCUST SO DOWNSTREAM REPORTING CAN JOIN A BILL
+001900*  BACK TO A CUSTOMER WITHOUT REPEATING THE MATCH LOGIC.
+002000*
+002100*  NOTE - CUSTMST MUST EXIST AS AN EMPTY INDEXED FILE BEFORE THE
+002200*  FIRST RUN (STANDARD ONE-TIME VSAM/INDEXED FILE INITIALISATION).
+002300*
+002400*  MODIFICATION HISTORY
+002500*  ---------------------------------------------------------------
+002600*  DATE       INIT  DESCRIPTION
+002700*  08/09/2026 RH    ORIGINAL PROGRAM.
+002710*  08/09/2026 RH    SKIP NON-FIRST SEGMENTS OF AN OVERFLOW BILL
+002720*                   (SEE BILLOVF0); CHECK CUSTMST STATUS ON
+002730*                   WRITE/REWRITE.
+002800*****************************************************************
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.  IBM.
+003200 OBJECT-COMPUTER.  IBM.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT BILL-IN       ASSIGN TO BILLIN
+003600                          ORGANIZATION IS LINE SEQUENTIAL.
+003700     SELECT CUST-MAST-FILE ASSIGN TO CUSTMST
+003800                ORGANIZATION IS INDEXED
+003900                ACCESS MODE IS DYNAMIC
+004000                RECORD KEY IS CUST-ID
+004100                ALTERNATE RECORD KEY IS CUST-MAIL
+004200                    WITH DUPLICATES
+004300                ALTERNATE RECORD KEY IS CUST-MOBILE
+004400                    WITH DUPLICATES
+004500                ALTERNATE RECORD KEY IS CUST-NAME-POST-KEY
+004600                    WITH DUPLICATES
+004700                FILE STATUS IS WS-CUSTMST-STATUS.
+004800     SELECT CUST-CTL-FILE ASSIGN TO CUSTCTL
+004900                          ORGANIZATION IS LINE SEQUENTIAL.
+005000     SELECT BILL-CUST-OUT ASSIGN TO BILLCUST
+005100                          ORGANIZATION IS LINE SEQUENTIAL.
+005200 DATA DIVISION.
+005300 FILE SECTION.
+005400 FD  BILL-IN
+005500     RECORDING MODE IS F.
+005600 COPY "Bill".
+005700 FD  CUST-MAST-FILE.
+005800 COPY "CustMst".
+005900 FD  CUST-CTL-FILE
+006000     RECORDING MODE IS F.
+006100 COPY "CustCtl".
+006200 FD  BILL-CUST-OUT
+006300     RECORDING MODE IS F.
+006400 COPY "BillCust".
+006500 WORKING-STORAGE SECTION.
+006600 01  WS-CUSTMST-STATUS            PIC X(02).
+006700     88  WS-CUSTMST-OK                    VALUE '00'.
+006800     88  WS-CUSTMST-NOTFOUND              VALUE '23'.
+006900 01  WS-SWITCHES.
+007000     03  WS-BILL-EOF-SW           PIC X(01)  VALUE 'N'.
+007100         88  WS-BILL-EOF                     VALUE 'Y'.
+007200     03  WS-MATCH-FOUND-SW        PIC X(01)  VALUE 'N'.
+007300         88  WS-MATCH-FOUND                  VALUE 'Y'.
+007400 01  WS-NEXT-CUST-ID              PIC 9(10)  VALUE ZERO.
+007500 PROCEDURE DIVISION.
+007600 0000-MAINLINE.
+007700     PERFORM 1000-INITIALIZE
+007800         THRU 1000-INITIALIZE-EXIT.
+007900     PERFORM 2000-MATCH-BILLS
+008000         THRU 2000-MATCH-BILLS-EXIT
+008100         UNTIL WS-BILL-EOF.
+008200     PERFORM 9999-TERMINATE
+008300         THRU 9999-TERMINATE-EXIT.
+008400     STOP RUN.
+008500*----------------------------------------------------------------
+008600 1000-INITIALIZE.
+008700     OPEN INPUT CUST-CTL-FILE.
+008800     READ CUST-CTL-FILE
+008900         AT END
+009000             MOVE 1 TO CTL-NEXT-CUST-ID
+010000     END-READ.
+010100     MOVE CTL-NEXT-CUST-ID TO WS-NEXT-CUST-ID.
+010200     CLOSE CUST-CTL-FILE.
+010300     OPEN INPUT  BILL-IN.
+010400     OPEN I-O    CUST-MAST-FILE.
+010500     OPEN OUTPUT BILL-CUST-OUT.
+010600 1000-INITIALIZE-EXIT.
+010700     EXIT.
+010800*----------------------------------------------------------------
+010900 2000-MATCH-BILLS.
+011000     READ BILL-IN
+011100         AT END
+011200             MOVE 'Y' TO WS-BILL-EOF-SW
+011300             GO TO 2000-MATCH-BILLS-EXIT
+011400     END-READ.
+011410     IF BillSeqNo OF BILL NOT = 1
+011420         GO TO 2000-MATCH-BILLS-EXIT
+011430     END-IF.
+011500     PERFORM 2100-FIND-CUSTOMER
+011600         THRU 2100-FIND-CUSTOMER-EXIT.
+011700     WRITE BILL-CUSTOMER-LINK.
+011800 2000-MATCH-BILLS-EXIT.
+011900     EXIT.
+012000*----------------------------------------------------------------
+012100 2100-FIND-CUSTOMER.
+012200     MOVE 'N' TO WS-MATCH-FOUND-SW.
+012300     IF Mail OF BILL NOT = SPACES
+012400         MOVE Mail OF BILL TO CUST-MAIL
+012500         READ CUST-MAST-FILE KEY IS CUST-MAIL
+012600             INVALID KEY
+012700                 CONTINUE
+012800             NOT INVALID KEY
+012900                 MOVE 'Y' TO WS-MATCH-FOUND-SW
+013000                 MOVE 'M' TO BCL-MATCH-METHOD
+013100         END-READ
+013200     END-IF.
+013300     IF NOT WS-MATCH-FOUND
+013400         AND Mobile OF BILL NOT = SPACES
+013500         MOVE Mobile OF BILL TO CUST-MOBILE
+013600         READ CUST-MAST-FILE KEY IS CUST-MOBILE
+013700             INVALID KEY
+013800                 CONTINUE
+013900             NOT INVALID KEY
+014000                 MOVE 'Y' TO WS-MATCH-FOUND-SW
+014100                 MOVE 'P' TO BCL-MATCH-METHOD
+014200         END-READ
+014300     END-IF.
+014400     IF NOT WS-MATCH-FOUND
+014500         MOVE CUSTLastName  OF BILL TO CUST-LAST-NAME
+014600         MOVE CUSTFirstName OF BILL TO CUST-FIRST-NAME
+014700         MOVE PostCode      OF BILL TO CUST-POST-CODE
+014800         READ CUST-MAST-FILE KEY IS CUST-NAME-POST-KEY
+014900             INVALID KEY
+015000                 CONTINUE
+015100             NOT INVALID KEY
+015200                 MOVE 'Y' TO WS-MATCH-FOUND-SW
+015300                 MOVE 'N' TO BCL-MATCH-METHOD
+015400         END-READ
+015500     END-IF.
+015600     IF WS-MATCH-FOUND
+015700         PERFORM 2200-UPDATE-EXISTING-CUSTOMER
+015800             THRU 2200-UPDATE-EXISTING-CUSTOMER-EXIT
+015900     ELSE
+016000         PERFORM 2300-ADD-NEW-CUSTOMER
+016100             THRU 2300-ADD-NEW-CUSTOMER-EXIT
+016200     END-IF.
+016300     MOVE BillNumber OF BILL TO BCL-BILL-NUMBER.
+016400     MOVE CUST-ID              TO BCL-CUST-ID.
+016500 2100-FIND-CUSTOMER-EXIT.
+016600     EXIT.
+016700*----------------------------------------------------------------
+016800 2200-UPDATE-EXISTING-CUSTOMER.
+016900     ADD 1 TO CUST-VISIT-COUNT.
+017000     MOVE BillDate OF BILL TO CUST-LAST-BILL-DATE.
+017100     IF Mail OF BILL NOT = SPACES
+017200         MOVE Mail OF BILL TO CUST-MAIL
+017300     END-IF.
+017400     IF Mobile OF BILL NOT = SPACES
+017500         MOVE Mobile OF BILL TO CUST-MOBILE
+017600     END-IF.
+017700     REWRITE CUSTOMER-MASTER.
+017710     IF NOT WS-CUSTMST-OK
+017720         DISPLAY 'CUSTMCH0 - REWRITE FAILED '
+017730             CUST-ID ' STATUS ' WS-CUSTMST-STATUS
+017740         STOP RUN
+017750     END-IF.
+017800 2200-UPDATE-EXISTING-CUSTOMER-EXIT.
+017900     EXIT.
+018000*----------------------------------------------------------------
+018100 2300-ADD-NEW-CUSTOMER.
+018200     MOVE WS-NEXT-CUST-ID  TO CUST-ID.
+018300     ADD 1 TO WS-NEXT-CUST-ID.
+018400     MOVE Mail OF BILL          TO CUST-MAIL.
+018500     MOVE Mobile OF BILL        TO CUST-MOBILE.
+018600     MOVE CUSTLastName OF BILL  TO CUST-LAST-NAME.
+018700     MOVE CUSTFirstName OF BILL TO CUST-FIRST-NAME.
+018800     MOVE PostCode OF BILL      TO CUST-POST-CODE.
+018900     MOVE CUSTAddr1 OF BILL     TO CUST-ADDR1.
+019000     MOVE CUSTAddr2 OF BILL     TO CUST-ADDR2.
+019100     MOVE Country OF BILL       TO CUST-COUNTRY.
+019200     MOVE BillDate OF BILL      TO CUST-FIRST-BILL-DATE.
+019300     MOVE BillDate OF BILL      TO CUST-LAST-BILL-DATE.
+019400     MOVE 1                     TO CUST-VISIT-COUNT.
+019500     WRITE CUSTOMER-MASTER.
+019510     IF NOT WS-CUSTMST-OK
+019520         DISPLAY 'CUSTMCH0 - WRITE FAILED '
+019530             CUST-ID ' STATUS ' WS-CUSTMST-STATUS
+019540         STOP RUN
+019550     END-IF.
+019600     MOVE 'W' TO BCL-MATCH-METHOD.
+019700 2300-ADD-NEW-CUSTOMER-EXIT.
+019800     EXIT.
+019900*----------------------------------------------------------------
+020000 9999-TERMINATE.
+020100     CLOSE BILL-IN.
+020200     CLOSE CUST-MAST-FILE.
+020300     CLOSE BILL-CUST-OUT.
+020400     OPEN OUTPUT CUST-CTL-FILE.
+020500     MOVE WS-NEXT-CUST-ID TO CTL-NEXT-CUST-ID.
+020600     WRITE CUSTOMER-CONTROL.
+020700     CLOSE CUST-CTL-FILE.
+020800 9999-TERMINATE-EXIT.
+020900     EXIT.
